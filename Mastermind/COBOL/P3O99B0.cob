@@ -22,8 +22,11 @@
       *----------------------------------------------------------------*
       * VARIAVEIS DE DATA E HORARIO
       *----------------------------------------------------------------*
+      * O ANO VEM DE UM ACCEPT FROM DATE YYYYMMDD (4 DIGITOS) EM VEZ DO
+      * ACCEPT FROM DATE TRADICIONAL (2 DIGITOS), PARA NAO AMBIGUAR O
+      * STATUS LINE NEM O HISTORICO QUE SERA ACUMULADO POR ANOS.
        01  WS-DATA.
-           05 WS-ANO                       PIC X(02).
+           05 WS-ANO                       PIC X(04).
            05 WS-MES                       PIC X(02).
            05 WS-DIA                       PIC X(02).
 
@@ -37,7 +40,7 @@
            05 FILLER                       PIC X(01) VALUE '/'.
            05 WS-MES-F                     PIC X(02).
            05 FILLER                       PIC X(01) VALUE '/'.
-           05 WS-ANO-F                     PIC X(02).
+           05 WS-ANO-F                     PIC X(04).
 
        01  WS-HORARIO-F.
            05 WS-HORA-F                    PIC X(02).
@@ -54,6 +57,7 @@
        77  WS-ID-RANDOM-COMP               PIC S9(09) COMP.
        77  WS-MULT1                        PIC 9(04).
        77  WS-MULT2                        PIC 9(02).
+       77  WS-TENTA-SORTEIO                PIC 9(04) VALUE 0.
        77  I                               PIC 9(04).
        77  WS-CHAR                         PIC X(1).
        77  WS-ACERTOS-POSICAO-CORRETA      PIC 9(04).
@@ -70,6 +74,40 @@
        77  WS-TENT-A                       PIC 9(04).
        77  WS-VER-LET                      PIC 9(01).
        77  WS-VITORIA                      PIC X(1) VALUE 'N'.
+       77  WS-COR-TENTATIVA                PIC X(01).
+       77  WS-POS-DICA                     PIC 9(01) VALUE 0.
+       77  WS-ULTIMA-SENHA-ID-COMP         PIC S9(09) COMP VALUE 0.
+       77  WS-ULTIMA-SENHA-SW              PIC X(01) VALUE 'N'.
+           88  WS-TEM-ULTIMA-SENHA             VALUE 'S'.
+       77  WS-SENHA-REPETIDA-SW             PIC X(01) VALUE 'N'.
+           88  WS-SENHA-REPETIDA                VALUE 'S'.
+
+      * VARIAVEIS USADAS PARA RETOMAR UM JOGO EM ANDAMENTO (JOGO_ATIVO)
+      * QUANDO A SESSAO CAI ANTES DE UMA VITORIA OU DERROTA.
+       77  WS-JOGO-ATIVO-SW                PIC X(01) VALUE 'N'.
+           88  WS-TEM-JOGO-ATIVO               VALUE 'S'.
+       77  WS-EXIBE-INDICE                 PIC 9(04).
+       77  WS-HIST-POS                     PIC 9(04).
+
+      * VARIAVEIS USADAS PARA GRAVAR O HISTORICO DE JOGOS TERMINADOS
+      * (HISTJOGO), LIDO PELO RELATORIO ESTATISTICO DIARIO P3O99R1, E
+      * PARA GRAVAR/ATUALIZAR O JOGO_ATIVO DO TERMINAL.
+       77  WS-PROX-HIST-ID-COMP            PIC S9(09) COMP.
+       77  WS-PROX-AUDIT-ID-COMP           PIC S9(09) COMP.
+       77  WS-DATA-REG                     PIC 9(08).
+       77  WS-HORA-REG                     PIC 9(08).
+       01  WS-SQL-DATA.
+           05 WS-SQL-ANO                   PIC X(04).
+           05 FILLER                       PIC X(01) VALUE '-'.
+           05 WS-SQL-MES                   PIC X(02).
+           05 FILLER                       PIC X(01) VALUE '-'.
+           05 WS-SQL-DIA                   PIC X(02).
+       01  WS-SQL-HORA.
+           05 WS-SQL-HH                    PIC X(02).
+           05 FILLER                       PIC X(01) VALUE ':'.
+           05 WS-SQL-MM                    PIC X(02).
+           05 FILLER                       PIC X(01) VALUE ':'.
+           05 WS-SQL-SS                    PIC X(02).
       *----------------------------------------------------------------*
       * VARIAVEIS DA DFHCOMMAREA
        01  WS-DFHCOMMAREA.
@@ -88,6 +126,7 @@
                10 WS-LETRA-5-T                 PIC X(01).
            05  WS-CONT-TENTATIVAS              PIC 9(04) VALUE 0.
            05  WS-PONTUACAO                    PIC 9(04).
+           05  WS-USERID                       PIC X(08).
       *----------------------------------------------------------------*
 
       *MAPA REFERENTE A TELA DE CADASTRO
@@ -101,6 +140,26 @@
               INCLUDE DCLSENHA
            END-EXEC.
 
+           EXEC SQL
+              INCLUDE DCLHISTJ
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE DCLJOGOA
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE DCLAUDIT
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE DCLULTS
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE DCLSCTL
+           END-EXEC.
+
            EXEC SQL
               INCLUDE SQLCA
            END-EXEC.
@@ -126,6 +185,7 @@
 
            IF EIBCALEN EQUAL 0
               MOVE '1'                     TO WS-FASE
+              MOVE EIBUSERID               TO WS-USERID
            END-IF
 
            EVALUATE WS-FASE
@@ -146,29 +206,159 @@
        100-FASE1.
            MOVE LOW-VALUES                 TO MAPASENO
            MOVE -1                         TO LETRA1L
-           MOVE WS-CONT-TENTATIVAS         TO CONTO
+
+      * SE O TERMINAL JA TEM UM JOGO EM ANDAMENTO GRAVADO EM JOGO_ATIVO
+      * (A SESSAO CAIU ANTES DE TERMINAR), RETOMA ESSE JOGO EM VEZ DE
+      * SORTEAR UMA SENHA NOVA.
+           PERFORM 110-VERIFICA-JOGO-ATIVO
+
+           IF WS-TEM-JOGO-ATIVO
+               MOVE 'JOGO RETOMADO - CONTINUE DE ONDE PAROU' TO MSGO
+               PERFORM 999-RESTAURA-HISTORICO
+               MOVE WS-CONT-TENTATIVAS     TO CONTO
+               PERFORM 999-TRATA-FASE2
+           ELSE
+               MOVE WS-CONT-TENTATIVAS     TO CONTO
+               PERFORM 120-SORTEIA-NOVA-SENHA
+               PERFORM 999-INICIA-JOGO-ATIVO
+               PERFORM 999-TRATA-FASE2
+           END-IF
+           .
+
+      * VERIFICA SE O TERMINAL TEM UM JOGO EM ANDAMENTO GRAVADO E, SE
+      * TIVER, RESTAURA A SENHA/TENTATIVAS/PONTUACAO EM WORKING-STORAGE.
+       110-VERIFICA-JOGO-ATIVO.
            EXEC SQL
-               SELECT COUNT (ID)
+              SELECT SENHA, TENTATIVAS, PONTUACAO, HISTORICO
+                INTO :DCLJA-SENHA, :DCLJA-TENTATIVAS, :DCLJA-PONTUACAO,
+                     :DCLJA-HISTORICO
+                FROM JOGO_ATIVO
+               WHERE TERMINAL = :EIBTRMID
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE 'S'                  TO WS-JOGO-ATIVO-SW
+                 MOVE DCLJA-SENHA          TO WS-SENHA
+                 MOVE DCLJA-TENTATIVAS     TO WS-CONT-TENTATIVAS
+                 MOVE DCLJA-PONTUACAO      TO WS-PONTUACAO
+              WHEN OTHER
+                 MOVE 'N'                  TO WS-JOGO-ATIVO-SW
+           END-EVALUATE
+           .
+
+      * O LIMITE DO SORTEIO PRECISA SER O MAIOR ID REALMENTE GRAVADO
+      * EM SENHAS (E NAO A QUANTIDADE DE LINHAS) - DO CONTRARIO UM ID
+      * SORTEADO DENTRO DA FAIXA PODE CAIR NUM BURACO DEIXADO POR UMA
+      * EXCLUSAO NA MANUTENCAO E O SELECT POR ID ABAIXO NAO ACHA NADA.
+      * O VALOR VEM DE SENHAS_CTRL (MANTIDA PELA INCLUSAO/EXCLUSAO EM
+      * P3O99B7) EM VEZ DE UM SELECT MAX(ID) EM SENHAS A CADA INICIO DE
+      * JOGO, QUE VIRARIA UMA VARREDURA NA TABELA TODA A CADA TRANSACAO.
+       120-SORTEIA-NOVA-SENHA.
+           EXEC SQL
+               SELECT MAIOR_ID
                INTO :WS-COUNT-SENHAS-COMP
-               FROM SENHAS
+               FROM SENHAS_CTRL
            END-EXEC
            EVALUATE SQLCODE
+            WHEN 0
+               CONTINUE
             WHEN +100
+               MOVE 0                       TO WS-COUNT-SENHAS-COMP
+            WHEN OTHER
+                MOVE +80                    TO WS-LENGTH
+               MOVE 'ERRO NO CONTADOR DE SENHAS' TO WS-MSG-ERRO
+               PERFORM 999-ENCERRA-TRANSACAO
+           END-EVALUATE
+
+           IF WS-COUNT-SENHAS-COMP = 0
                MOVE 0 TO WS-COUNT-SENHAS
                MOVE +80 TO WS-LENGTH
                MOVE 'ARQUIVO DE SENHAS VAZIO' TO WS-MSG-ERRO
                PERFORM 999-ENCERRA-TRANSACAO
+           END-IF
+           MOVE WS-COUNT-SENHAS-COMP       TO WS-COUNT-SENHAS
+
+      * BUSCA O ID DA ULTIMA SENHA JOGADA NESSE TERMINAL, PARA O
+      * SORTEIO ABAIXO EVITAR CAIR DE NOVO NELA.
+           PERFORM 999-BUSCA-ULTIMA-SENHA
+
+      * SORTEIA UM ID E TENTA LER A SENHA. SE O ID CAIR NUM BURACO
+      * (SQLCODE +100) OU REPETIR A ULTIMA SENHA JOGADA NESSE TERMINAL
+      * (E HOUVER MAIS DE UMA SENHA CADASTRADA), TENTA DE NOVO COM
+      * OUTRO ID ALEATORIO, ATE ACHAR UMA SENHA VALIDA OU ESGOTAR AS
+      * TENTATIVAS DE SORTEIO.
+      * FORCA A PRIMEIRA VOLTA DO SORTEIO ABAIXO - SEM ISSO, O SQLCODE
+      * 0 DEIXADO PELO SELECT ACIMA (MAIOR_ID OU A ULTIMA SENHA) FARIA
+      * O UNTIL JA NASCER VERDADEIRO E 101-SORTEIA-SENHA NUNCA RODAR.
+           MOVE 1                          TO SQLCODE
+           MOVE 0                          TO WS-TENTA-SORTEIO
+           PERFORM 101-SORTEIA-SENHA THRU 101-SORTEIA-SENHA-EXIT
+               UNTIL (SQLCODE EQUAL 0 AND NOT WS-SENHA-REPETIDA)
+                  OR WS-TENTA-SORTEIO > WS-COUNT-SENHAS
+
+           EVALUATE SQLCODE
             WHEN 0
-               CONTINUE
+               MOVE 'USE A FORCA E DESCUBRA A SENHA' TO MSGO
+               PERFORM 999-GRAVA-ULTIMA-SENHA
+            WHEN +100
+               MOVE +80                        TO WS-LENGTH
+               MOVE 'SENHA NAO ENCONTRADA' TO WS-MSG-ERRO
+               PERFORM 999-ENCERRA-TRANSACAO
             WHEN OTHER
-                MOVE +80                    TO WS-LENGTH
-               MOVE 'ERRO NO CONTADOR DE SENHAS' TO WS-MSG-ERRO
+               MOVE +80                    TO WS-LENGTH
+               MOVE 'ERRO AO BUSCAR SENHA' TO WS-MSG-ERRO
                PERFORM 999-ENCERRA-TRANSACAO
            END-EVALUATE
+           MOVE 100                        TO WS-PONTUACAO
+           MOVE 0                          TO WS-CONT-TENTATIVAS
+           .
+
+      * LE O ID DA ULTIMA SENHA SORTEADA PARA ESSE TERMINAL, SE HOUVER.
+       999-BUSCA-ULTIMA-SENHA.
+           EXEC SQL
+              SELECT SENHA_ID
+                INTO :DCLUS-SENHA-ID
+                FROM ULTIMA_SENHA
+               WHERE TERMINAL = :EIBTRMID
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE 'S'              TO WS-ULTIMA-SENHA-SW
+                 MOVE DCLUS-SENHA-ID   TO WS-ULTIMA-SENHA-ID-COMP
+              WHEN OTHER
+                 MOVE 'N'              TO WS-ULTIMA-SENHA-SW
+           END-EVALUATE
+           .
+
+      * GRAVA O ID DA SENHA RECEM-SORTEADA COMO A ULTIMA DESSE
+      * TERMINAL, SUBSTITUINDO A LINHA ANTERIOR SE HOUVER (MESMO
+      * PADRAO DE UPSERT POR DELETE+INSERT JA USADO EM JOGO_ATIVO).
+       999-GRAVA-ULTIMA-SENHA.
+           EXEC SQL
+              DELETE FROM ULTIMA_SENHA
+               WHERE TERMINAL = :EIBTRMID
+           END-EXEC
+
+           MOVE EIBTRMID                   TO DCLUS-TERMINAL
+           MOVE WS-USERID                  TO DCLUS-USERID
+           MOVE WS-ID-RANDOM-COMP          TO DCLUS-SENHA-ID
+
+           EXEC SQL
+              INSERT INTO ULTIMA_SENHA
+                 (TERMINAL, USERID, SENHA_ID)
+              VALUES
+                 (:DCLUS-TERMINAL, :DCLUS-USERID, :DCLUS-SENHA-ID)
+           END-EXEC
+           .
+
+       101-SORTEIA-SENHA.
+           ADD 1 TO WS-TENTA-SORTEIO
 
       * O RANDOM PRECISA DE UMA SEED (OU SEMENTE), QUE SERIA UM NUMERO
       * QUALQUER PARA QUE A FUNCAO TENHA UM NUMERO ALEATORIO.
-      * APOS ISSO, O LIMITE E A QUANTIDADE DE SENHAS.
+      * APOS ISSO, O LIMITE E O MAIOR ID EXISTENTE EM SENHAS.
            ACCEPT WS-MULT1 FROM TIME
            COMPUTE WS-SEED-RANDOM = WS-MULT1 * FUNCTION RANDOM
            COMPUTE WS-ID-RANDOM = WS-SEED-RANDOM + 1
@@ -176,13 +366,20 @@
            COMPUTE WS-MULT2 = (FUNCTION RANDOM * WS-MULT2) + 1
            IF WS-ID-RANDOM > WS-COUNT-SENHAS
                COMPUTE WS-ID-RANDOM = WS-ID-RANDOM / WS-MULT2
-           ELSE 
+           ELSE
                IF WS-ID-RANDOM = 0
                ADD 1 TO WS-ID-RANDOM
                END-IF
            END-IF
            MOVE WS-ID-RANDOM TO WS-ID-RANDOM-COMP
 
+           MOVE 'N'                        TO WS-SENHA-REPETIDA-SW
+           IF WS-TEM-ULTIMA-SENHA
+              AND WS-COUNT-SENHAS > 1
+              AND WS-ID-RANDOM-COMP EQUAL WS-ULTIMA-SENHA-ID-COMP
+               MOVE 'S'                    TO WS-SENHA-REPETIDA-SW
+           END-IF
+
            EXEC SQL
            SELECT LETRA_1, LETRA_2, LETRA_3, LETRA_4, LETRA_5
                INTO :WS-LETRA-1, :WS-LETRA-2, :WS-LETRA-3, :WS-LETRA-4,
@@ -190,26 +387,15 @@
            FROM SENHAS
            WHERE ID = :WS-ID-RANDOM-COMP
            END-EXEC
-           EVALUATE SQLCODE
-            WHEN +100
-               MOVE +80                        TO WS-LENGTH
-               MOVE 'SENHA NAO ENCONTRADA' TO WS-MSG-ERRO
-               PERFORM 999-ENCERRA-TRANSACAO
-            WHEN 0
-               MOVE 'USE A FORCA E DESCUBRA A SENHA' TO MSGO
-            WHEN OTHER
-               MOVE +80                    TO WS-LENGTH
-               MOVE 'ERRO AO BUSCAR SENHA' TO WS-MSG-ERRO
-               PERFORM 999-ENCERRA-TRANSACAO
-           END-EVALUATE
-           MOVE 100 TO WS-PONTUACAO
-            PERFORM 999-TRATA-FASE2
            .
+       101-SORTEIA-SENHA-EXIT.
+           EXIT.
 
        200-FASE2.
            EXEC CICS HANDLE AID
               ENTER   (210-ENTER)
-      *       PF3     (220-PF3)
+              PF2     (225-PF2)
+              PF3     (220-PF3)
               PF1     (230-PF1)
       *       CLEAR   (230-PF5)
               PF12    (240-PF12)
@@ -271,60 +457,39 @@
             COMPUTE WS-ACERTOS-POSICAO-ERRADA =
              WS-ACERTOS-POSICAO-ERRADA - WS-ACERTOS-POSICAO-CORRETA
 
-           EVALUATE WS-CONT-TENTATIVAS
-               WHEN 1
-                   MOVE WS-TENTATIVA TO TENT1I
-               WHEN 2
-                   MOVE WS-TENTATIVA TO TENT2I
-               WHEN 3
-                   MOVE WS-TENTATIVA TO TENT3I
-               WHEN 4
-                   MOVE WS-TENTATIVA TO TENT4I
-               WHEN 5
-                   MOVE WS-TENTATIVA TO TENT5I
-               WHEN 6
-                   MOVE WS-TENTATIVA TO TENT6I
-               WHEN 7
-                   MOVE WS-TENTATIVA TO TENT7I
-               WHEN 8
-                   MOVE WS-TENTATIVA TO TENT8I
-               WHEN 9
-                   MOVE WS-TENTATIVA TO TENT9I
-               WHEN 10
-                   MOVE WS-TENTATIVA TO TENT10I
-               WHEN 11
-                   MOVE WS-TENTATIVA TO TENT11I
-               WHEN 12
-                   MOVE WS-TENTATIVA TO TETN12I
-               WHEN 13
-                   MOVE WS-TENTATIVA TO TENT13I
-               WHEN 14
-                   MOVE WS-TENTATIVA TO TENT14I
-               WHEN 15
-                   MOVE WS-TENTATIVA TO TENT15I
-               WHEN 16
-                   MOVE WS-TENTATIVA TO TENT16I
-               WHEN OTHER
-                   MOVE 'TENTATIVAS EXCEDIDAS/ VOCE PERDEU' TO MSGO
-           END-EVALUATE
+           PERFORM 999-GRAVA-AUDITORIA
+
+           MOVE WS-CONT-TENTATIVAS         TO WS-EXIBE-INDICE
+           PERFORM 999-EXIBE-TENTATIVA
            MOVE WS-CONT-TENTATIVAS TO CONTO
 
-           EVALUATE WS-ACERTOS-POSICAO-CORRETA ALSO WS-CONT-TENTATIVAS
-               WHEN 5 ALSO 0 THRU 16
+      * SO ATUALIZA O HISTORICO GRAVADO SE A TENTATIVA COUBER NELE -
+      * A 17A TENTATIVA (A QUE ESTOURA O LIMITE E DA A DERROTA, LOGO
+      * ABAIXO) NAO TEM POSICAO NO HISTORICO DE 80 BYTES (16X5) E
+      * SOBRESCREVERIA DCLJA-DATA-JOGO SE ENTRASSE AQUI.
+           IF WS-CONT-TENTATIVAS <= 16
+               PERFORM 999-ATUALIZA-JOGO-ATIVO
+           END-IF
+
+      * O LIMITE DE TENTATIVAS E UM CORTE EXPLICITO (O MAPA SO TEM
+      * TENT1I A TENT16I) - QUALQUER TENTATIVA ALEM DA 16A TERMINA O
+      * JOGO EM DERROTA, INDEPENDENTE DE QUANTAS LETRAS ACERTOU NELA.
+           EVALUATE TRUE
+               WHEN WS-ACERTOS-POSICAO-CORRETA EQUAL 5
                    MOVE WS-ACERTOS-POSICAO-CORRETA TO CERTASI
-                   MOVE WS-ACERTOS-POSICAO-ERRADA  TO ERRADASO
+                   MOVE WS-ACERTOS-POSICAO-ERRADA  TO ERRADASI
       *             MOVE 'GREEN'                    TO TENT11C
                    MOVE 'SENHA DECODIFICADA/ VOCE VENCEU' TO MSGO
                    PERFORM 999-PONTUACAO
                    MOVE 'S' TO WS-VITORIA
                    PERFORM 999-TRATA-VITORIA
-               WHEN 0 THRU 4 ALSO 17
+               WHEN WS-CONT-TENTATIVAS > 16
                    MOVE 'VOCE PERDEU' TO MSGO
                    MOVE 'N' TO WS-VITORIA
                    PERFORM 999-TRATA-VITORIA
                WHEN OTHER
                    MOVE WS-ACERTOS-POSICAO-CORRETA TO CERTASI
-                   MOVE WS-ACERTOS-POSICAO-ERRADA TO ERRADASO
+                   MOVE WS-ACERTOS-POSICAO-ERRADA TO ERRADASI
       *            MOVE WS-SENHA          TO MSGO
                    MOVE 'TENTE NOVAMENTE'          TO MSGO
                    PERFORM 999-PONTUACAO
@@ -437,18 +602,82 @@
            END-EXEC
            .
 
-      *220-PF3.
-      *    MOVE '1'                       TO WS-FASE
+      * VOLTA PARA O MENU PRINCIPAL (Y1B8) SEM LEVAR A COMMAREA DO
+      * JOGO - SE O JOGADOR VOLTAR A JOGAR PELO MENU, O TERMINAL JA
+      * TEM O JOGO_ATIVO GRAVADO E 100-FASE1 O RETOMA NORMALMENTE.
+       220-PF3.
+           EXEC CICS XCTL
+               PROGRAM('P3O99B8')
+           END-EXEC
+           .
+
+      * DICA: REVELA UMA LETRA CORRETA NA POSICAO CERTA (ESCOLHENDO
+      * UMA POSICAO QUE O JOGADOR AINDA NAO ACERTOU NA LINHA QUE ESTA
+      * DIGITANDO) E COBRA UM PONTO FIXO PELO FAVOR, REAPROVEITANDO A
+      * FORMULA DE 999-PONTUACAO COM ACERTOS/ERROS ZERADOS (EQUIVALE A
+      * TRATAR A DICA COMO SE FOSSE UMA TENTATIVA TOTALMENTE ERRADA).
+       225-PF2.
+           PERFORM 999-ACHA-POSICAO-DICA
+           IF WS-POS-DICA > 0
+               EVALUATE WS-POS-DICA
+                   WHEN 1
+                       MOVE WS-LETRA-1 TO LETRA1I
+                   WHEN 2
+                       MOVE WS-LETRA-2 TO LETRA2I
+                   WHEN 3
+                       MOVE WS-LETRA-3 TO LETRA3I
+                   WHEN 4
+                       MOVE WS-LETRA-4 TO LETRA4I
+                   WHEN 5
+                       MOVE WS-LETRA-5 TO LETRA5I
+               END-EVALUATE
+               MOVE 0 TO WS-ACERTOS-POSICAO-CORRETA
+               MOVE 0 TO WS-ACERTOS-POSICAO-ERRADA
+               PERFORM 999-PONTUACAO
+               MOVE 'DICA USADA/ UMA LETRA FOI REVELADA' TO MSGO
+           ELSE
+               MOVE 'NAO HA MAIS LETRAS PARA REVELAR'    TO MSGO
+           END-IF
+           PERFORM 999-TRATA-FASE2
+           .
+
+      * PROCURA, DA ESQUERDA PARA A DIREITA, A PRIMEIRA POSICAO CUJA
+      * LETRA DIGITADA AINDA NAO BATE COM A SENHA - E A QUE 225-PF2
+      * VAI REVELAR. WS-POS-DICA FICA 0 QUANDO AS 5 POSICOES JA
+      * ESTAO CORRETAS.
+       999-ACHA-POSICAO-DICA.
+           MOVE 0 TO WS-POS-DICA
+           PERFORM 999-TESTA-POSICAO-DICA THRU
+                   999-TESTA-POSICAO-DICA-EXIT
+               VARYING I FROM 1 BY 1 UNTIL I > 5 OR WS-POS-DICA > 0
+           .
 
-      *    EXEC CICS XCTL
-      *        PROGRAM('P3O99B0')
-      *        COMMAREA(WS-DFHCOMMAREA)
-      *        LENGTH(LENGTH OF WS-DFHCOMMAREA)
-      *    END-EXEC
-      *    MOVE +80                        TO WS-LENGTH
-      *    MOVE 'MENU'         TO WS-MSG-ERRO
-      *    PERFORM 999-ENCERRA-TRANSACAO
-      *    .
+       999-TESTA-POSICAO-DICA.
+           EVALUATE I
+               WHEN 1
+                   IF FUNCTION UPPER-CASE(LETRA1I) NOT EQUAL WS-LETRA-1
+                       MOVE 1 TO WS-POS-DICA
+                   END-IF
+               WHEN 2
+                   IF FUNCTION UPPER-CASE(LETRA2I) NOT EQUAL WS-LETRA-2
+                       MOVE 2 TO WS-POS-DICA
+                   END-IF
+               WHEN 3
+                   IF FUNCTION UPPER-CASE(LETRA3I) NOT EQUAL WS-LETRA-3
+                       MOVE 3 TO WS-POS-DICA
+                   END-IF
+               WHEN 4
+                   IF FUNCTION UPPER-CASE(LETRA4I) NOT EQUAL WS-LETRA-4
+                       MOVE 4 TO WS-POS-DICA
+                   END-IF
+               WHEN 5
+                   IF FUNCTION UPPER-CASE(LETRA5I) NOT EQUAL WS-LETRA-5
+                       MOVE 5 TO WS-POS-DICA
+                   END-IF
+           END-EVALUATE
+           .
+       999-TESTA-POSICAO-DICA-EXIT.
+           EXIT.
 
        250-ANYKEY.
            MOVE 'TECLA PRESSIONADA INVALIDA!'
@@ -463,13 +692,13 @@
        999-VERIFICA-LETRA.
            EVALUATE WS-VER-LET
            WHEN 1
-               EVALUATE LETRA1I
+               EVALUATE FUNCTION UPPER-CASE(LETRA1I)
                    WHEN 'S' 
                    WHEN 'E'
                    WHEN 'N'
                    WHEN 'H'
                    WHEN 'A'
-                       MOVE LETRA1I                 TO WS-LETRA-1-T
+                       MOVE FUNCTION UPPER-CASE(LETRA1I) TO WS-LETRA-1-T
                    WHEN SPACES
                        MOVE 'DIGITE A PRIMEIRA LETRA' TO MSGO
                        PERFORM 999-TRATA-FASE2
@@ -478,13 +707,13 @@
                        PERFORM 999-TRATA-FASE2
                    END-EVALUATE
            WHEN 2
-               EVALUATE LETRA2I
+               EVALUATE FUNCTION UPPER-CASE(LETRA2I)
                    WHEN 'S' 
                    WHEN 'E'
                    WHEN 'N'
                    WHEN 'H'
                    WHEN 'A'
-                       MOVE LETRA2I                 TO WS-LETRA-2-T
+                       MOVE FUNCTION UPPER-CASE(LETRA2I) TO WS-LETRA-2-T
                    WHEN SPACES
                        MOVE 'DIGITE A SEGUNDA LETRA' TO MSGO
                        PERFORM 999-TRATA-FASE2
@@ -493,13 +722,13 @@
                        PERFORM 999-TRATA-FASE2
                    END-EVALUATE
            WHEN 3
-               EVALUATE LETRA3I
+               EVALUATE FUNCTION UPPER-CASE(LETRA3I)
                    WHEN 'S' 
                    WHEN 'E'
                    WHEN 'N'
                    WHEN 'H'
                    WHEN 'A'
-                       MOVE LETRA3I                 TO WS-LETRA-3-T
+                       MOVE FUNCTION UPPER-CASE(LETRA3I) TO WS-LETRA-3-T
                    WHEN SPACES
                        MOVE 'DIGITE A TERCEIRA LETRA' TO MSGO
                        PERFORM 999-TRATA-FASE2
@@ -508,13 +737,13 @@
                        PERFORM 999-TRATA-FASE2
                    END-EVALUATE
            WHEN 4
-               EVALUATE LETRA4I
+               EVALUATE FUNCTION UPPER-CASE(LETRA4I)
                    WHEN 'S' 
                    WHEN 'E'
                    WHEN 'N'
                    WHEN 'H'
                    WHEN 'A'
-                       MOVE LETRA4I                 TO WS-LETRA-4-T
+                       MOVE FUNCTION UPPER-CASE(LETRA4I) TO WS-LETRA-4-T
                    WHEN SPACES
                        MOVE 'DIGITE A QUARTA LETRA' TO MSGO
                        PERFORM 999-TRATA-FASE2
@@ -523,13 +752,13 @@
                        PERFORM 999-TRATA-FASE2
                    END-EVALUATE
            WHEN 5
-               EVALUATE LETRA5I
+               EVALUATE FUNCTION UPPER-CASE(LETRA5I)
                    WHEN 'S' 
                    WHEN 'E'
                    WHEN 'N'
                    WHEN 'H'
                    WHEN 'A'
-                       MOVE LETRA5I                 TO WS-LETRA-5-T
+                       MOVE FUNCTION UPPER-CASE(LETRA5I) TO WS-LETRA-5-T
                    WHEN SPACES
                        MOVE 'DIGITE A QUINTA LETRA' TO MSGO
                        PERFORM 999-TRATA-FASE2
@@ -558,7 +787,7 @@
            MOVE EIBTASKN                  TO TASKO
            MOVE WS-FASE                   TO FASEO
 
-           ACCEPT WS-DATA FROM DATE
+           ACCEPT WS-DATA FROM DATE YYYYMMDD
            ACCEPT WS-HORARIO FROM TIME
 
            MOVE WS-DIA                     TO WS-DIA-F
@@ -621,13 +850,13 @@
            .
 
        999-TRATA-VITORIA.
+      * A TELA DE VITORIA (MAPAVIT, EM P3O99B4) E QUEM MOSTRA A
+      * PONTUACAO E O NUMERO DE TENTATIVAS DO VENCEDOR - VEJA
+      * 999-MANDA-TELA EM P3O99B4.
+           PERFORM 999-GRAVA-HISTORICO-JOGO
+           PERFORM 999-REMOVE-JOGO-ATIVO
            EVALUATE WS-VITORIA
            WHEN 'S'
-      *        MOVE +80                        TO WS-LENGTH
-      *        STRING 'VOCE VENCEU! SUA PONTUACAO FOI: ' DELIMITED SIZE
-      *            WS-PONTUACAO DELIMITED BY SIZE
-      *        INTO WS-MSG-ERRO
-      *        PERFORM 999-ENCERRA-TRANSACAO
                PERFORM 999-CHAMA-POP
            WHEN 'N'
                MOVE +80                        TO WS-LENGTH
@@ -638,6 +867,254 @@
                INTO WS-MSG-ERRO
                PERFORM 999-ENCERRA-TRANSACAO
            .
+
+      * GRAVA UMA LINHA EM HISTJOGO PARA CADA JOGO TERMINADO (VITORIA
+      * OU DERROTA), PARA ALIMENTAR O RELATORIO ESTATISTICO DIARIO.
+       999-GRAVA-HISTORICO-JOGO.
+           EXEC SQL
+              SELECT COALESCE(MAX(ID), 0) + 1
+                INTO :WS-PROX-HIST-ID-COMP
+                FROM HISTJOGO
+           END-EXEC
+
+           PERFORM 999-MONTA-DATA-HORA
+
+           MOVE WS-PROX-HIST-ID-COMP       TO DCLHJ-ID
+           MOVE WS-USERID                  TO DCLHJ-USERID
+           MOVE WS-VITORIA                 TO DCLHJ-RESULTADO
+           MOVE WS-CONT-TENTATIVAS         TO DCLHJ-TENTATIVAS
+           MOVE WS-PONTUACAO               TO DCLHJ-PONTUACAO
+           MOVE WS-SQL-DATA                TO DCLHJ-DATA-JOGO
+           MOVE WS-SQL-HORA                TO DCLHJ-HORA-JOGO
+
+           EXEC SQL
+              INSERT INTO HISTJOGO
+                 (ID, USERID, RESULTADO, TENTATIVAS, PONTUACAO,
+                  DATA_JOGO, HORA_JOGO)
+              VALUES
+                 (:DCLHJ-ID, :DCLHJ-USERID, :DCLHJ-RESULTADO,
+                  :DCLHJ-TENTATIVAS, :DCLHJ-PONTUACAO,
+                  :DCLHJ-DATA-JOGO, :DCLHJ-HORA-JOGO)
+           END-EXEC
+      * UMA FALHA AO GRAVAR O HISTORICO NAO PODE DERRUBAR O JOGO DO
+      * JOGADOR - SO O RESULTADO DO SQLCODE E IGNORADO AQUI DE
+      * PROPOSITO.
+           .
+
+      * MONTA DATA/HORA NO FORMATO ISO ESPERADO PELOS HOST-VARS DATE/
+      * TIME DO DB2 (YYYY-MM-DD / HH:MM:SS), A PARTIR DE UM ACCEPT COM
+      * ANO DE 4 DIGITOS.
+       999-MONTA-DATA-HORA.
+           ACCEPT WS-DATA-REG FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-REG FROM TIME
+
+           MOVE WS-DATA-REG(1:4)           TO WS-SQL-ANO
+           MOVE WS-DATA-REG(5:2)           TO WS-SQL-MES
+           MOVE WS-DATA-REG(7:2)           TO WS-SQL-DIA
+
+           MOVE WS-HORA-REG(1:2)           TO WS-SQL-HH
+           MOVE WS-HORA-REG(3:2)           TO WS-SQL-MM
+           MOVE WS-HORA-REG(5:2)           TO WS-SQL-SS
+           .
+
+      * GRAVA O JOGO RECEM-SORTEADO EM JOGO_ATIVO, PARA QUE POSSA SER
+      * RETOMADO SE A SESSAO CAIR ANTES DE UMA VITORIA OU DERROTA. SE
+      * JA EXISTIR UMA LINHA ORFA DESSE TERMINAL (DE UM JOGO ANTERIOR
+      * QUE TERMINOU SEM PASSAR POR 999-REMOVE-JOGO-ATIVO), ELA E
+      * SUBSTITUIDA.
+       999-INICIA-JOGO-ATIVO.
+           EXEC SQL
+              DELETE FROM JOGO_ATIVO
+               WHERE TERMINAL = :EIBTRMID
+           END-EXEC
+
+           PERFORM 999-MONTA-DATA-HORA
+
+           MOVE EIBTRMID                   TO DCLJA-TERMINAL
+           MOVE WS-USERID                  TO DCLJA-USERID
+           MOVE WS-SENHA                   TO DCLJA-SENHA
+           MOVE WS-CONT-TENTATIVAS         TO DCLJA-TENTATIVAS
+           MOVE WS-PONTUACAO               TO DCLJA-PONTUACAO
+           MOVE SPACES                     TO DCLJA-HISTORICO
+           MOVE WS-SQL-DATA                TO DCLJA-DATA-JOGO
+           MOVE WS-SQL-HORA                TO DCLJA-HORA-JOGO
+
+           EXEC SQL
+              INSERT INTO JOGO_ATIVO
+                 (TERMINAL, USERID, SENHA, TENTATIVAS, PONTUACAO,
+                  HISTORICO, DATA_JOGO, HORA_JOGO)
+              VALUES
+                 (:DCLJA-TERMINAL, :DCLJA-USERID, :DCLJA-SENHA,
+                  :DCLJA-TENTATIVAS, :DCLJA-PONTUACAO,
+                  :DCLJA-HISTORICO, :DCLJA-DATA-JOGO, :DCLJA-HORA-JOGO)
+           END-EXEC
+           .
+
+      * ATUALIZA A LINHA DE JOGO_ATIVO DO TERMINAL COM A TENTATIVA QUE
+      * ACABOU DE SER JOGADA, PARA QUE O JOGO POSSA SER RETOMADO A
+      * PARTIR DESSE PONTO.
+       999-ATUALIZA-JOGO-ATIVO.
+           COMPUTE WS-HIST-POS = ((WS-CONT-TENTATIVAS - 1) * 5) + 1
+
+           EXEC SQL
+              SELECT HISTORICO
+                INTO :DCLJA-HISTORICO
+                FROM JOGO_ATIVO
+               WHERE TERMINAL = :EIBTRMID
+           END-EXEC
+
+           MOVE WS-TENTATIVA               TO
+                DCLJA-HISTORICO(WS-HIST-POS:5)
+
+           EXEC SQL
+              UPDATE JOGO_ATIVO
+                 SET TENTATIVAS = :WS-CONT-TENTATIVAS,
+                     PONTUACAO  = :WS-PONTUACAO,
+                     HISTORICO  = :DCLJA-HISTORICO
+               WHERE TERMINAL = :EIBTRMID
+           END-EXEC
+           .
+
+      * GRAVA UMA LINHA EM AUDITORIA PARA CADA TENTATIVA JOGADA, ANTES
+      * DE MANDAR O RESULTADO DE VOLTA PARA A TELA.
+       999-GRAVA-AUDITORIA.
+           EXEC SQL
+              SELECT COALESCE(MAX(ID), 0) + 1
+                INTO :WS-PROX-AUDIT-ID-COMP
+                FROM AUDITORIA
+           END-EXEC
+
+           PERFORM 999-MONTA-DATA-HORA
+
+           MOVE WS-PROX-AUDIT-ID-COMP      TO DCLAU-ID
+           MOVE EIBTRMID                   TO DCLAU-TERMINAL
+           MOVE EIBTASKN                   TO DCLAU-TASKN
+           MOVE WS-USERID                  TO DCLAU-USERID
+           MOVE WS-TENTATIVA               TO DCLAU-TENTATIVA
+           MOVE WS-ACERTOS-POSICAO-CORRETA TO DCLAU-ACERTOS-CERTOS
+           MOVE WS-ACERTOS-POSICAO-ERRADA  TO DCLAU-ACERTOS-ERRADOS
+           MOVE WS-SQL-DATA                TO DCLAU-DATA-JOGADA
+           MOVE WS-SQL-HORA                TO DCLAU-HORA-JOGADA
+
+           EXEC SQL
+              INSERT INTO AUDITORIA
+                 (ID, TERMINAL, TASKN, USERID, TENTATIVA,
+                  ACERTOS_CERTOS, ACERTOS_ERRADOS, DATA_JOGADA,
+                  HORA_JOGADA)
+              VALUES
+                 (:DCLAU-ID, :DCLAU-TERMINAL, :DCLAU-TASKN,
+                  :DCLAU-USERID, :DCLAU-TENTATIVA,
+                  :DCLAU-ACERTOS-CERTOS, :DCLAU-ACERTOS-ERRADOS,
+                  :DCLAU-DATA-JOGADA, :DCLAU-HORA-JOGADA)
+           END-EXEC
+      * ASSIM COMO EM HISTJOGO, UMA FALHA AO GRAVAR A AUDITORIA NAO
+      * PODE DERRUBAR O JOGO DO JOGADOR.
+           .
+
+      * O JOGO TERMINOU (VITORIA OU DERROTA) - NAO HA MAIS NADA PARA
+      * RETOMAR NESSE TERMINAL.
+       999-REMOVE-JOGO-ATIVO.
+           EXEC SQL
+              DELETE FROM JOGO_ATIVO
+               WHERE TERMINAL = :EIBTRMID
+           END-EXEC
+           .
+
+      * MOSTRA WS-TENTATIVA NA LINHA DO HISTORICO CORRESPONDENTE AO
+      * NUMERO DA JOGADA EM WS-EXIBE-INDICE - USADO TANTO PARA A
+      * JOGADA ATUAL (210-ENTER) QUANTO PARA RECONSTRUIR A TELA DE UM
+      * JOGO RETOMADO (999-RESTAURA-HISTORICO).
+       999-EXIBE-TENTATIVA.
+           PERFORM 999-COR-TENTATIVA
+           EVALUATE WS-EXIBE-INDICE
+               WHEN 1
+                   MOVE WS-TENTATIVA TO TENT1I
+                   MOVE WS-COR-TENTATIVA TO TENT1C
+               WHEN 2
+                   MOVE WS-TENTATIVA TO TENT2I
+                   MOVE WS-COR-TENTATIVA TO TENT2C
+               WHEN 3
+                   MOVE WS-TENTATIVA TO TENT3I
+                   MOVE WS-COR-TENTATIVA TO TENT3C
+               WHEN 4
+                   MOVE WS-TENTATIVA TO TENT4I
+                   MOVE WS-COR-TENTATIVA TO TENT4C
+               WHEN 5
+                   MOVE WS-TENTATIVA TO TENT5I
+                   MOVE WS-COR-TENTATIVA TO TENT5C
+               WHEN 6
+                   MOVE WS-TENTATIVA TO TENT6I
+                   MOVE WS-COR-TENTATIVA TO TENT6C
+               WHEN 7
+                   MOVE WS-TENTATIVA TO TENT7I
+                   MOVE WS-COR-TENTATIVA TO TENT7C
+               WHEN 8
+                   MOVE WS-TENTATIVA TO TENT8I
+                   MOVE WS-COR-TENTATIVA TO TENT8C
+               WHEN 9
+                   MOVE WS-TENTATIVA TO TENT9I
+                   MOVE WS-COR-TENTATIVA TO TENT9C
+               WHEN 10
+                   MOVE WS-TENTATIVA TO TENT10I
+                   MOVE WS-COR-TENTATIVA TO TENT10C
+               WHEN 11
+                   MOVE WS-TENTATIVA TO TENT11I
+                   MOVE WS-COR-TENTATIVA TO TENT11C
+               WHEN 12
+                   MOVE WS-TENTATIVA TO TENT12I
+                   MOVE WS-COR-TENTATIVA TO TENT12C
+               WHEN 13
+                   MOVE WS-TENTATIVA TO TENT13I
+                   MOVE WS-COR-TENTATIVA TO TENT13C
+               WHEN 14
+                   MOVE WS-TENTATIVA TO TENT14I
+                   MOVE WS-COR-TENTATIVA TO TENT14C
+               WHEN 15
+                   MOVE WS-TENTATIVA TO TENT15I
+                   MOVE WS-COR-TENTATIVA TO TENT15C
+               WHEN 16
+                   MOVE WS-TENTATIVA TO TENT16I
+                   MOVE WS-COR-TENTATIVA TO TENT16C
+               WHEN OTHER
+                   MOVE 'TENTATIVAS EXCEDIDAS/ VOCE PERDEU' TO MSGO
+           END-EVALUATE
+           .
+
+      * DECIDE A COR DA LINHA DE HISTORICO QUE 999-EXIBE-TENTATIVA ESTA
+      * PRESTES A MOSTRAR, COM BASE NO RESULTADO DA TENTATIVA JA
+      * APURADO EM WS-ACERTOS-POSICAO-CORRETA/ERRADA: VERDE QUANDO AS 5
+      * LETRAS ACERTARAM A POSICAO, AMARELO QUANDO HOUVE ALGUMA LETRA
+      * CERTA FORA DE POSICAO, NEUTRO QUANDO NENHUMA LETRA BATEU.
+       999-COR-TENTATIVA.
+           EVALUATE TRUE
+               WHEN WS-ACERTOS-POSICAO-CORRETA EQUAL 5
+                   MOVE DFHGREEN TO WS-COR-TENTATIVA
+               WHEN WS-ACERTOS-POSICAO-CORRETA > 0
+                   MOVE DFHYELLO TO WS-COR-TENTATIVA
+               WHEN WS-ACERTOS-POSICAO-ERRADA > 0
+                   MOVE DFHYELLO TO WS-COR-TENTATIVA
+               WHEN OTHER
+                   MOVE DFHNEUTR TO WS-COR-TENTATIVA
+           END-EVALUATE
+           .
+
+      * RECONSTROI AS LINHAS DE TENTATIVAS JA JOGADAS NA TELA, A PARTIR
+      * DO HISTORICO GRAVADO EM JOGO_ATIVO, QUANDO UM JOGO E RETOMADO.
+       999-RESTAURA-HISTORICO.
+           PERFORM 999-RESTAURA-1-TENTATIVA THRU
+                   999-RESTAURA-1-TENTATIVA-EXIT
+               VARYING I FROM 1 BY 1 UNTIL I > WS-CONT-TENTATIVAS
+           .
+
+       999-RESTAURA-1-TENTATIVA.
+           COMPUTE WS-HIST-POS = ((I - 1) * 5) + 1
+           MOVE DCLJA-HISTORICO(WS-HIST-POS:5) TO WS-TENTATIVA
+           MOVE I                           TO WS-EXIBE-INDICE
+           PERFORM 999-EXIBE-TENTATIVA
+           .
+       999-RESTAURA-1-TENTATIVA-EXIT.
+           EXIT.
+
        999-MAPFAIL.
            MOVE 'ERRO MAPA M3O99B1'        TO WS-MSG-ERRO
            PERFORM 999-ENCERRA-TRANSACAO
