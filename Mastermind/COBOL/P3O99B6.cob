@@ -0,0 +1,247 @@
+      *----------------------------------------------------------------*
+       IDENTIFICATION                      DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.                         P3O99B6.
+       AUTHOR.                             FELIPE.
+
+      *----------------------------------------------------------------*
+       ENVIRONMENT                         DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION                       SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *----------------------------------------------------------------*
+       DATA                                DIVISION.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                     SECTION.
+      *----------------------------------------------------------------*
+       77  WS-MSG-ERRO                     PIC X(80).
+       77  WS-LENGTH                       PIC S9(04) COMP.
+       77  WS-PROX-ID-COMP                 PIC S9(09) COMP.
+
+      * DATA/HORA NO FORMATO ESPERADO PELOS HOST-VARS DATE/TIME DO DB2
+       77  WS-DATA-REG                     PIC 9(08).
+       77  WS-HORA-REG                     PIC 9(08).
+       01  WS-SQL-DATA.
+           05 WS-SQL-ANO                   PIC X(04).
+           05 FILLER                       PIC X(01) VALUE '-'.
+           05 WS-SQL-MES                   PIC X(02).
+           05 FILLER                       PIC X(01) VALUE '-'.
+           05 WS-SQL-DIA                   PIC X(02).
+       01  WS-SQL-HORA.
+           05 WS-SQL-HH                    PIC X(02).
+           05 FILLER                       PIC X(01) VALUE ':'.
+           05 WS-SQL-MM                    PIC X(02).
+           05 FILLER                       PIC X(01) VALUE ':'.
+           05 WS-SQL-SS                    PIC X(02).
+
+      * ESTE LAYOUT TEM QUE CASAR BYTE A BYTE COM O WS-DFHCOMMAREA DE
+      * P3O99B0/P3O99B4, QUE E QUEM MONTA A COMMAREA ANTES DO XCTL.
+       01  WS-DFHCOMMAREA.
+           05 WS-FASE                      PIC X(01).
+           05  WS-SENHA.
+               10 WS-LETRA-1                   PIC X(01).
+               10 WS-LETRA-2                   PIC X(01).
+               10 WS-LETRA-3                   PIC X(01).
+               10 WS-LETRA-4                   PIC X(01).
+               10 WS-LETRA-5                   PIC X(01).
+           05  WS-TENTATIVA.
+               10 WS-LETRA-1-T                 PIC X(01).
+               10 WS-LETRA-2-T                 PIC X(01).
+               10 WS-LETRA-3-T                 PIC X(01).
+               10 WS-LETRA-4-T                 PIC X(01).
+               10 WS-LETRA-5-T                 PIC X(01).
+           05  WS-CONT-TENTATIVAS              PIC 9(04) VALUE 0.
+           05  WS-PONTUACAO                    PIC 9(04).
+           05  WS-USERID                       PIC X(08).
+
+      *MAPA REFERENTE A TELA DE CAPTURA DO PLACAR
+           COPY M3O99B6.
+           COPY DFHAID.
+           COPY DFHBMSCA.
+
+           EXEC SQL
+              INCLUDE DCLPLACAR
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+      *----------------------------------------------------------------*
+       LINKAGE                             SECTION.
+      *----------------------------------------------------------------*
+       01  DFHCOMMAREA.
+           05 OCCURS 0 TO 24579 TIMES DEPENDING ON EIBCALEN
+                                           PIC X(01).
+      *----------------------------------------------------------------*
+       PROCEDURE                           DIVISION.
+      *----------------------------------------------------------------*
+           EXEC CICS HANDLE CONDITION
+              MAPFAIL(999-MAPFAIL)
+              ERROR(999-ERROR)
+           END-EXEC
+
+           MOVE DFHCOMMAREA                TO WS-DFHCOMMAREA
+
+           IF EIBCALEN EQUAL 0
+              MOVE '1'                     TO WS-FASE
+           END-IF
+
+           EVALUATE WS-FASE
+              WHEN '1' PERFORM 100-FASE1
+              WHEN '2' PERFORM 200-FASE2
+              WHEN OTHER
+                 MOVE +80                  TO WS-LENGTH
+                 MOVE 'ERRO NO NUMERO DA FASE'
+                                           TO WS-MSG-ERRO
+                 PERFORM 999-ENCERRA-TRANSACAO
+           END-EVALUATE
+           .
+
+       100-FASE1.
+           MOVE LOW-VALUES                 TO MAPAPLCO
+           MOVE -1                         TO INICIL
+           PERFORM 999-TRATA-FASE2
+           .
+
+       200-FASE2.
+           EXEC CICS HANDLE AID
+              ENTER   (210-ENTER)
+              PF12    (240-PF12)
+              ANYKEY  (250-ANYKEY)
+           END-EXEC
+
+           EXEC CICS RECEIVE
+              MAP   ('MAPAPLC')
+              MAPSET('M3O99B6')
+              INTO  (MAPAPLCI)
+           END-EXEC
+           .
+
+       210-ENTER.
+           IF INICIL > 0 AND INICII NOT EQUAL SPACES
+               PERFORM 220-GRAVA-PLACAR
+               PERFORM 999-ENCERRA-TRANSACAO
+           ELSE
+               MOVE 'DIGITE SUAS INICIAIS (3 LETRAS)' TO MSGO
+               PERFORM 999-TRATA-FASE2
+           END-IF
+           .
+
+      * OBTEM O PROXIMO ID DA TABELA PELO MAIOR ID EXISTENTE + 1, DA
+      * MESMA FORMA COMO E FEITO EM SENHAS, E GRAVA A LINHA DO PLACAR.
+       220-GRAVA-PLACAR.
+           EXEC SQL
+              SELECT COALESCE(MAX(ID), 0) + 1
+                INTO :WS-PROX-ID-COMP
+                FROM PLACAR
+           END-EXEC
+
+           PERFORM 999-MONTA-DATA-HORA
+
+           MOVE WS-PROX-ID-COMP            TO DCLPLC-ID
+           MOVE WS-USERID                  TO DCLPLC-USERID
+           MOVE INICII                     TO DCLPLC-INICIAIS
+           MOVE WS-PONTUACAO               TO DCLPLC-PONTUACAO
+           MOVE WS-CONT-TENTATIVAS         TO DCLPLC-TENTATIVAS
+           MOVE WS-SQL-DATA                TO DCLPLC-DATA-JOGO
+           MOVE WS-SQL-HORA                TO DCLPLC-HORA-JOGO
+
+           EXEC SQL
+              INSERT INTO PLACAR
+                 (ID, USERID, INICIAIS, PONTUACAO, TENTATIVAS,
+                  DATA_JOGO, HORA_JOGO)
+              VALUES
+                 (:DCLPLC-ID, :DCLPLC-USERID, :DCLPLC-INICIAIS,
+                  :DCLPLC-PONTUACAO, :DCLPLC-TENTATIVAS,
+                  :DCLPLC-DATA-JOGO, :DCLPLC-HORA-JOGO)
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE +80                  TO WS-LENGTH
+                 MOVE 'PLACAR ATUALIZADO. ATE A PROXIMA!'
+                                           TO WS-MSG-ERRO
+              WHEN OTHER
+                 MOVE +80                  TO WS-LENGTH
+                 MOVE 'ERRO AO GRAVAR O PLACAR' TO WS-MSG-ERRO
+           END-EVALUATE
+           .
+
+       240-PF12.
+           MOVE +80                        TO WS-LENGTH
+           MOVE 'FIM NORMAL DA TRANSACAO Y1B6'
+                                           TO WS-MSG-ERRO
+           PERFORM 999-ENCERRA-TRANSACAO
+           .
+
+       250-ANYKEY.
+           MOVE 'TECLA PRESSIONADA INVALIDA!' TO MSGO
+           PERFORM 999-TRATA-FASE2
+           .
+
+       999-ENCERRA-TRANSACAO.
+           EXEC CICS SEND TEXT
+              FROM (WS-MSG-ERRO)
+              LENGTH(WS-LENGTH)
+              ERASE FREEKB ALARM
+           END-EXEC
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+
+       999-MANDA-TELA.
+           EXEC CICS SEND
+              MAP ('MAPAPLC')
+              MAPSET('M3O99B6')
+              FROM(MAPAPLCO)
+              ERASE FREEKB ALARM CURSOR
+           END-EXEC
+           .
+
+       999-CHAMA-FASE2.
+           MOVE '2'                        TO WS-FASE
+
+           EXEC CICS RETURN
+               TRANSID('Y1B6')
+               COMMAREA(WS-DFHCOMMAREA)
+               LENGTH(LENGTH OF WS-DFHCOMMAREA)
+           END-EXEC
+           .
+
+       999-TRATA-FASE2.
+           MOVE WS-PONTUACAO               TO PONTO
+           MOVE WS-CONT-TENTATIVAS         TO TENTO
+           PERFORM 999-MANDA-TELA
+           PERFORM 999-CHAMA-FASE2
+           .
+
+       999-MAPFAIL.
+           MOVE +80                        TO WS-LENGTH
+           MOVE 'ERRO NO MAPA PLACAR'       TO WS-MSG-ERRO
+           PERFORM 999-ENCERRA-TRANSACAO
+           .
+
+       999-ERROR.
+           MOVE +80                        TO WS-LENGTH
+           MOVE 'ERRO GENERICO'            TO WS-MSG-ERRO
+           PERFORM 999-ENCERRA-TRANSACAO
+           .
+
+      * MONTA DATA/HORA NO FORMATO ISO ESPERADO PELOS HOST-VARS DATE/
+      * TIME DO DB2 (YYYY-MM-DD / HH:MM:SS), A PARTIR DE UM ACCEPT COM
+      * ANO DE 4 DIGITOS.
+       999-MONTA-DATA-HORA.
+           ACCEPT WS-DATA-REG FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-REG FROM TIME
+
+           MOVE WS-DATA-REG(1:4)           TO WS-SQL-ANO
+           MOVE WS-DATA-REG(5:2)           TO WS-SQL-MES
+           MOVE WS-DATA-REG(7:2)           TO WS-SQL-DIA
+
+           MOVE WS-HORA-REG(1:2)           TO WS-SQL-HH
+           MOVE WS-HORA-REG(3:2)           TO WS-SQL-MM
+           MOVE WS-HORA-REG(5:2)           TO WS-SQL-SS
+           .
