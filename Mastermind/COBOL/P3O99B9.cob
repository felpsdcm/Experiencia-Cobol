@@ -0,0 +1,871 @@
+      *----------------------------------------------------------------*
+       IDENTIFICATION                      DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.                         P3O99B9.
+       AUTHOR.                             FELIPE.
+
+      *----------------------------------------------------------------*
+       ENVIRONMENT                         DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION                       SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *----------------------------------------------------------------*
+       DATA                                DIVISION.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                     SECTION.
+      *----------------------------------------------------------------*
+       77  WS-MSG-ERRO                     PIC X(80).
+       77  WS-LENGTH                       PIC S9(04) COMP.
+
+      *----------------------------------------------------------------*
+      * VARIAVEIS DE DATA E HORARIO
+      *----------------------------------------------------------------*
+       01  WS-DATA.
+           05 WS-ANO                       PIC X(04).
+           05 WS-MES                       PIC X(02).
+           05 WS-DIA                       PIC X(02).
+
+       01  WS-HORARIO.
+           05 WS-HORA                      PIC X(02).
+           05 WS-MIN                       PIC X(02).
+           05 WS-SEG                       PIC X(02).
+
+       01  WS-DATA-F.
+           05 WS-DIA-F                     PIC X(02).
+           05 FILLER                       PIC X(01) VALUE '/'.
+           05 WS-MES-F                     PIC X(02).
+           05 FILLER                       PIC X(01) VALUE '/'.
+           05 WS-ANO-F                     PIC X(04).
+
+       01  WS-HORARIO-F.
+           05 WS-HORA-F                    PIC X(02).
+           05 FILLER                       PIC X(01) VALUE ':'.
+           05 WS-MIN-F                     PIC X(02).
+           05 FILLER                       PIC X(01) VALUE ':'.
+           05 WS-SEG-F                     PIC X(02).
+      *----------------------------------------------------------------*
+      * VARIAVEIS DE TRABALHO PARA O SORTEIO DA SENHA DO DUELO - MESMO
+      * ESQUEMA DE SEMENTE/LIMITE DE P3O99B0, SEM O DESVIO DA ULTIMA
+      * SENHA JOGADA (ULTIMA_SENHA E POR TERMINAL, E UM DUELO E UMA
+      * PARTIDA NOVA PARA OS DOIS LADOS).
+       77  WS-COUNT-SENHAS-COMP            PIC S9(09) COMP.
+       77  WS-COUNT-SENHAS                 PIC 9(04).
+       77  WS-SEED-RANDOM                  COMP-2.
+       77  WS-ID-RANDOM                    PIC 9(04).
+       77  WS-ID-RANDOM-COMP               PIC S9(09) COMP.
+       77  WS-MULT1                        PIC 9(04).
+       77  WS-MULT2                        PIC 9(02).
+       77  WS-TENTA-SORTEIO                PIC 9(04) VALUE 0.
+       77  I                               PIC 9(04).
+       77  WS-CHAR                         PIC X(1).
+
+      * VARIAVEIS DE APURACAO DA TENTATIVA - MESMA LOGICA DE P3O99B0.
+       77  WS-ACERTOS-POSICAO-CORRETA      PIC 9(04).
+       77  WS-ACERTOS-POSICAO-ERRADA       PIC 9(04).
+       77  WS-SENHA-S                      PIC 9(04).
+       77  WS-SENHA-E                      PIC 9(04).
+       77  WS-SENHA-N                      PIC 9(04).
+       77  WS-SENHA-H                      PIC 9(04).
+       77  WS-SENHA-A                      PIC 9(04).
+       77  WS-TENT-S                       PIC 9(04).
+       77  WS-TENT-E                       PIC 9(04).
+       77  WS-TENT-N                       PIC 9(04).
+       77  WS-TENT-H                       PIC 9(04).
+       77  WS-TENT-A                       PIC 9(04).
+       77  WS-VER-LET                      PIC 9(01).
+
+      * VARIAVEIS DE CONTROLE DO DUELO.
+       77  WS-PROX-DUELO-ID-COMP           PIC S9(09) COMP.
+       77  WS-REENTROU-SW                  PIC X(01) VALUE 'N'.
+           88 WS-REENTROU                      VALUE 'S'.
+       77  WS-DATA-REG                     PIC 9(08).
+       77  WS-HORA-REG                     PIC 9(08).
+       01  WS-SQL-DATA.
+           05 WS-SQL-ANO                   PIC X(04).
+           05 FILLER                       PIC X(01) VALUE '-'.
+           05 WS-SQL-MES                   PIC X(02).
+           05 FILLER                       PIC X(01) VALUE '-'.
+           05 WS-SQL-DIA                   PIC X(02).
+       01  WS-SQL-HORA.
+           05 WS-SQL-HH                    PIC X(02).
+           05 FILLER                       PIC X(01) VALUE ':'.
+           05 WS-SQL-MM                    PIC X(02).
+           05 FILLER                       PIC X(01) VALUE ':'.
+           05 WS-SQL-SS                    PIC X(02).
+      *----------------------------------------------------------------*
+      * VARIAVEIS DA DFHCOMMAREA
+       01  WS-DFHCOMMAREA.
+           05 WS-FASE                      PIC X(01).
+           05 WS-DUELO-ID                  PIC S9(09) COMP.
+           05 WS-MEU-LADO                  PIC X(01).
+               88 WS-SOU-LADO-1                VALUE '1'.
+               88 WS-SOU-LADO-2                VALUE '2'.
+           05  WS-SENHA.
+               10 WS-LETRA-1                   PIC X(01).
+               10 WS-LETRA-2                   PIC X(01).
+               10 WS-LETRA-3                   PIC X(01).
+               10 WS-LETRA-4                   PIC X(01).
+               10 WS-LETRA-5                   PIC X(01).
+           05  WS-TENTATIVA.
+               10 WS-LETRA-1-T                 PIC X(01).
+               10 WS-LETRA-2-T                 PIC X(01).
+               10 WS-LETRA-3-T                 PIC X(01).
+               10 WS-LETRA-4-T                 PIC X(01).
+               10 WS-LETRA-5-T                 PIC X(01).
+           05  WS-CONT-TENTATIVAS              PIC 9(04) VALUE 0.
+           05  WS-PONTUACAO                    PIC 9(04).
+           05  WS-USERID                       PIC X(08).
+      *----------------------------------------------------------------*
+
+      *MAPA REFERENTE A TELA DO DUELO
+           COPY M3O99B9.
+      *COMANDO TECLAS PRESSIONADAS
+           COPY DFHAID.
+      *CARACTERES E ATRIBUTOS
+           COPY DFHBMSCA.
+
+           EXEC SQL
+              INCLUDE DCLSENHA
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE DCLSCTL
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE DCLDUELO
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+      *----------------------------------------------------------------*
+       LINKAGE                             SECTION.
+      *----------------------------------------------------------------*
+       01  DFHCOMMAREA.
+           05 OCCURS 0 TO 24579 TIMES DEPENDING ON EIBCALEN
+                                           PIC X(01).
+      *----------------------------------------------------------------*
+       PROCEDURE                           DIVISION.
+      *----------------------------------------------------------------*
+      *ROTINA DEFINIDA PARA LIDAR COM ERROS DE MAPA E GENERICOS--------*
+           EXEC CICS HANDLE CONDITION
+              MAPFAIL(999-MAPFAIL)
+              ERROR(999-ERROR)
+           END-EXEC
+      *----------------------------------------------------------------*
+      * MAPEAMENTO DOS CAMPOS DO DFHCOMMAREA PARA O WS-DFHCOMMAREA
+      * E SELECAO DE FASE DEPENDENDO DO CONTEUDO DO MAPA
+
+           MOVE DFHCOMMAREA                TO WS-DFHCOMMAREA
+
+           IF EIBCALEN EQUAL 0
+              MOVE '1'                     TO WS-FASE
+              MOVE EIBUSERID               TO WS-USERID
+           END-IF
+
+           EVALUATE WS-FASE
+              WHEN '1' PERFORM 100-FASE1
+              WHEN '2' PERFORM 200-FASE2
+              WHEN '3' PERFORM 300-FASE3
+              WHEN OTHER
+                 MOVE +80                  TO WS-LENGTH
+                 MOVE 'ERRO NO NUMERO DA FASE'
+                                           TO WS-MSG-ERRO
+                 PERFORM 999-ENCERRA-TRANSACAO
+           END-EVALUATE
+           .
+      *----------------------------------------------------------------*
+      * FASE 1 - MOSTRA A TELA DE ENTRADA NO DUELO (CRIAR OU ENTRAR
+      * NUM DUELO JA EXISTENTE A PARTIR DO NUMERO INFORMADO).
+       100-FASE1.
+           MOVE LOW-VALUES                 TO MAPADUEO
+           MOVE -1                         TO IDL
+           MOVE 'NUMERO DO DUELO OU BRANCO PARA CRIAR UM NOVO'
+                                           TO MSGO
+           PERFORM 999-TRATA-FASE2
+           .
+
+       200-FASE2.
+           EXEC CICS HANDLE AID
+              ENTER   (210-ENTER)
+              PF12    (240-PF12)
+              ANYKEY  (250-ANYKEY)
+           END-EXEC
+
+           EXEC CICS RECEIVE
+              MAP   ('MAPADUE')
+              MAPSET('M3O99B9')
+              INTO  (MAPADUEI)
+           END-EXEC
+           .
+
+       210-ENTER.
+           IF IDL > 0
+              PERFORM 230-ENTRA-DUELO
+           ELSE
+              PERFORM 220-CRIA-DUELO
+           END-IF
+           .
+
+      * CRIA UM DUELO NOVO: SORTEIA A SENHA, GRAVA A LINHA EM
+      * JOGO_DUELO COM ESTE TERMINAL NO LADO 1 E MOSTRA O NUMERO
+      * ATRIBUIDO PARA O JOGADOR PASSAR AO OPONENTE.
+       220-CRIA-DUELO.
+           PERFORM 120-SORTEIA-SENHA-DUELO
+
+           EXEC SQL
+              SELECT COALESCE(MAX(ID), 0) + 1
+                INTO :WS-PROX-DUELO-ID-COMP
+                FROM JOGO_DUELO
+           END-EXEC
+
+           PERFORM 999-MONTA-DATA-HORA
+
+           MOVE WS-PROX-DUELO-ID-COMP      TO DCLDU-ID
+           MOVE WS-SENHA                   TO DCLDU-SENHA
+           MOVE EIBTRMID                   TO DCLDU-TERMINAL-1
+           MOVE WS-USERID                  TO DCLDU-USERID-1
+           MOVE 0                          TO DCLDU-TENTATIVAS-1
+           MOVE 100                        TO DCLDU-PONTUACAO-1
+           MOVE SPACES                     TO DCLDU-TERMINAL-2
+           MOVE SPACES                     TO DCLDU-USERID-2
+           MOVE 0                          TO DCLDU-TENTATIVAS-2
+           MOVE 0                          TO DCLDU-PONTUACAO-2
+           MOVE SPACES                     TO DCLDU-VENCEDOR
+           MOVE WS-SQL-DATA                TO DCLDU-DATA-JOGO
+           MOVE WS-SQL-HORA                TO DCLDU-HORA-JOGO
+
+           EXEC SQL
+              INSERT INTO JOGO_DUELO
+                 (ID, SENHA, TERMINAL_1, USERID_1, TENTATIVAS_1,
+                  PONTUACAO_1, TERMINAL_2, USERID_2, TENTATIVAS_2,
+                  PONTUACAO_2, VENCEDOR, DATA_JOGO, HORA_JOGO)
+              VALUES
+                 (:DCLDU-ID, :DCLDU-SENHA, :DCLDU-TERMINAL-1,
+                  :DCLDU-USERID-1, :DCLDU-TENTATIVAS-1,
+                  :DCLDU-PONTUACAO-1, :DCLDU-TERMINAL-2,
+                  :DCLDU-USERID-2, :DCLDU-TENTATIVAS-2,
+                  :DCLDU-PONTUACAO-2, :DCLDU-VENCEDOR,
+                  :DCLDU-DATA-JOGO, :DCLDU-HORA-JOGO)
+           END-EXEC
+
+           MOVE WS-PROX-DUELO-ID-COMP      TO WS-DUELO-ID
+           MOVE '1'                        TO WS-MEU-LADO
+           MOVE 0                          TO WS-CONT-TENTATIVAS
+           MOVE 100                        TO WS-PONTUACAO
+           MOVE WS-PROX-DUELO-ID-COMP      TO IDO
+           MOVE 'DUELO CRIADO/ INFORME O NUMERO AO OPONENTE'
+                                           TO MSGO
+           PERFORM 999-TRATA-FASE3
+           .
+
+      * ENTRA NUM DUELO JA CRIADO - O LADO 2 SO PODE SER OCUPADO UMA
+      * VEZ, PELO PRIMEIRO TERMINAL QUE INFORMAR O NUMERO CERTO, E O
+      * TERMINAL QUE CRIOU O DUELO (LADO 1) NAO PODE ENTRAR DE NOVO
+      * NELE MESMO COMO LADO 2.
+       230-ENTRA-DUELO.
+           MOVE IDI                        TO WS-DUELO-ID
+
+           EXEC SQL
+              SELECT SENHA, TERMINAL_1, TERMINAL_2,
+                     TENTATIVAS_2, PONTUACAO_2
+                INTO :DCLDU-SENHA, :DCLDU-TERMINAL-1, :DCLDU-TERMINAL-2,
+                     :DCLDU-TENTATIVAS-2, :DCLDU-PONTUACAO-2
+                FROM JOGO_DUELO
+               WHERE ID = :WS-DUELO-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 IF DCLDU-TERMINAL-1 EQUAL EIBTRMID
+                    MOVE 'VOCE JA E O LADO 1 DESSE DUELO' TO MSGO
+                    PERFORM 999-TRATA-FASE2
+                 ELSE
+                    IF DCLDU-TERMINAL-2 NOT EQUAL SPACES
+                       AND DCLDU-TERMINAL-2 NOT EQUAL EIBTRMID
+                       MOVE 'ESSE DUELO JA TEM DOIS JOGADORES' TO MSGO
+                       PERFORM 999-TRATA-FASE2
+                    ELSE
+                       PERFORM 231-ENTRA-DUELO-OK
+                    END-IF
+                 END-IF
+              WHEN OTHER
+                 MOVE 'DUELO NAO ENCONTRADO' TO MSGO
+                 PERFORM 999-TRATA-FASE2
+           END-EVALUATE
+           .
+
+      * SE O LADO 2 JA ERA DESSE TERMINAL (RE-ENTRADA), GUARDA ISSO
+      * ANTES DO UPDATE PARA DECIDIR SE RETOMA AS TENTATIVAS/PONTUACAO
+      * OU COMECA DO ZERO.
+       231-ENTRA-DUELO-OK.
+           IF DCLDU-TERMINAL-2 EQUAL EIBTRMID
+              MOVE 'S'                     TO WS-REENTROU-SW
+           ELSE
+              MOVE 'N'                     TO WS-REENTROU-SW
+           END-IF
+
+      * O WHERE ABAIXO EVITA QUE DOIS TERMINAIS ENTREM AO MESMO TEMPO
+      * COMO LADO 2 (MESMA IDEIA DO GUARDA USADO EM 999-GRAVA-VENCEDOR
+      * PARA A COLUNA VENCEDOR).
+           EXEC SQL
+              UPDATE JOGO_DUELO
+                 SET TERMINAL_2 = :EIBTRMID,
+                     USERID_2   = :WS-USERID
+               WHERE ID = :WS-DUELO-ID
+                 AND (TERMINAL_2 = SPACES OR TERMINAL_2 = :EIBTRMID)
+           END-EXEC
+
+      * CONFERE SE O UPDATE ACIMA REALMENTE DEIXOU ESTE TERMINAL COMO
+      * LADO 2 - SE OUTRO TERMINAL GANHOU A CORRIDA, TERMINAL_2 VAI
+      * VOLTAR DIFERENTE DE EIBTRMID.
+           EXEC SQL
+              SELECT TERMINAL_2
+                INTO :DCLDU-TERMINAL-2
+                FROM JOGO_DUELO
+               WHERE ID = :WS-DUELO-ID
+           END-EXEC
+
+           IF DCLDU-TERMINAL-2 NOT EQUAL EIBTRMID
+              MOVE 'ESSE DUELO JA TEM DOIS JOGADORES' TO MSGO
+              PERFORM 999-TRATA-FASE2
+           ELSE
+              MOVE DCLDU-SENHA             TO WS-SENHA
+              MOVE '2'                     TO WS-MEU-LADO
+              IF WS-REENTROU
+                 MOVE DCLDU-TENTATIVAS-2   TO WS-CONT-TENTATIVAS
+                 MOVE DCLDU-PONTUACAO-2    TO WS-PONTUACAO
+              ELSE
+                 MOVE 0                    TO WS-CONT-TENTATIVAS
+                 MOVE 100                  TO WS-PONTUACAO
+              END-IF
+              MOVE 'VOCE ENTROU NO DUELO/ BOA SORTE' TO MSGO
+              PERFORM 999-TRATA-FASE3
+           END-IF
+           .
+
+      * O LIMITE DO SORTEIO E O MAIOR ID REALMENTE GRAVADO EM SENHAS,
+      * LIDO DE SENHAS_CTRL PELO MESMO MOTIVO JA EXPLICADO EM
+      * P3O99B0 (120-SORTEIA-NOVA-SENHA).
+       120-SORTEIA-SENHA-DUELO.
+           EXEC SQL
+              SELECT MAIOR_ID
+                INTO :WS-COUNT-SENHAS-COMP
+                FROM SENHAS_CTRL
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN +100
+                 MOVE 0                    TO WS-COUNT-SENHAS-COMP
+              WHEN OTHER
+                 MOVE +80                  TO WS-LENGTH
+                 MOVE 'ERRO NO CONTADOR DE SENHAS' TO WS-MSG-ERRO
+                 PERFORM 999-ENCERRA-TRANSACAO
+           END-EVALUATE
+
+           IF WS-COUNT-SENHAS-COMP = 0
+              MOVE +80                     TO WS-LENGTH
+              MOVE 'ARQUIVO DE SENHAS VAZIO' TO WS-MSG-ERRO
+              PERFORM 999-ENCERRA-TRANSACAO
+           END-IF
+           MOVE WS-COUNT-SENHAS-COMP       TO WS-COUNT-SENHAS
+
+      * FORCA A PRIMEIRA VOLTA DO SORTEIO ABAIXO - SEM ISSO, O SQLCODE
+      * 0 DEIXADO PELO SELECT DE MAIOR_ID ACIMA FARIA O UNTIL JA NASCER
+      * VERDADEIRO E 121-SORTEIA-SENHA NUNCA RODAR.
+           MOVE 1                          TO SQLCODE
+           MOVE 0                          TO WS-TENTA-SORTEIO
+           PERFORM 121-SORTEIA-SENHA THRU 121-SORTEIA-SENHA-EXIT
+               UNTIL SQLCODE EQUAL 0
+                  OR WS-TENTA-SORTEIO > WS-COUNT-SENHAS
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 MOVE +80                  TO WS-LENGTH
+                 MOVE 'SENHA NAO ENCONTRADA' TO WS-MSG-ERRO
+                 PERFORM 999-ENCERRA-TRANSACAO
+           END-EVALUATE
+           .
+
+       121-SORTEIA-SENHA.
+           ADD 1 TO WS-TENTA-SORTEIO
+
+           ACCEPT WS-MULT1 FROM TIME
+           COMPUTE WS-SEED-RANDOM = WS-MULT1 * FUNCTION RANDOM
+           COMPUTE WS-ID-RANDOM = WS-SEED-RANDOM + 1
+           ACCEPT WS-MULT2 FROM TIME
+           COMPUTE WS-MULT2 = (FUNCTION RANDOM * WS-MULT2) + 1
+           IF WS-ID-RANDOM > WS-COUNT-SENHAS
+               COMPUTE WS-ID-RANDOM = WS-ID-RANDOM / WS-MULT2
+           ELSE
+               IF WS-ID-RANDOM = 0
+                  ADD 1 TO WS-ID-RANDOM
+               END-IF
+           END-IF
+           MOVE WS-ID-RANDOM               TO WS-ID-RANDOM-COMP
+
+           EXEC SQL
+              SELECT LETRA_1, LETRA_2, LETRA_3, LETRA_4, LETRA_5
+                INTO :WS-LETRA-1, :WS-LETRA-2, :WS-LETRA-3, :WS-LETRA-4,
+                     :WS-LETRA-5
+                FROM SENHAS
+               WHERE ID = :WS-ID-RANDOM-COMP
+           END-EXEC
+           .
+       121-SORTEIA-SENHA-EXIT.
+           EXIT.
+
+       300-FASE3.
+           EXEC CICS HANDLE AID
+              ENTER   (310-ENTER)
+              PF3     (320-PF3)
+              PF12    (240-PF12)
+              ANYKEY  (350-ANYKEY)
+           END-EXEC
+
+           EXEC CICS RECEIVE
+              MAP   ('MAPADUE')
+              MAPSET('M3O99B9')
+              INTO  (MAPADUEI)
+           END-EXEC
+           .
+
+       310-ENTER.
+           IF LETRA1L > 0
+                MOVE 1                   TO WS-VER-LET
+                PERFORM 999-VERIFICA-LETRA
+           ELSE
+                MOVE 'DIGITE A PRIMEIRA LETRA'  TO MSGO
+                PERFORM 999-TRATA-FASE3
+           END-IF
+
+           IF LETRA2L > 0
+                MOVE 2                   TO WS-VER-LET
+                PERFORM 999-VERIFICA-LETRA
+           ELSE
+                MOVE 'DIGITE A SEGUNDA LETRA'  TO MSGO
+                PERFORM 999-TRATA-FASE3
+           END-IF
+
+           IF LETRA3L > 0
+               MOVE 3                   TO WS-VER-LET
+               PERFORM 999-VERIFICA-LETRA
+           ELSE
+               MOVE 'DIGITE A TERCEIRA LETRA' TO MSGO
+               PERFORM 999-TRATA-FASE3
+           END-IF
+           IF LETRA4L > 0
+               MOVE 4                   TO WS-VER-LET
+               PERFORM 999-VERIFICA-LETRA
+           ELSE
+               MOVE 'DIGITE A QUARTA LETRA'   TO MSGO
+               PERFORM 999-TRATA-FASE3
+           END-IF
+           IF LETRA5L > 0
+               MOVE 5                   TO WS-VER-LET
+               PERFORM 999-VERIFICA-LETRA
+           ELSE
+               MOVE 'DIGITE A QUINTA LETRA'   TO MSGO
+               PERFORM 999-TRATA-FASE3
+           END-IF
+           ADD 1                                   TO WS-CONT-TENTATIVAS
+
+           PERFORM 212-FREQUENCIA-SENHA
+           PERFORM 213-FREQUENCIA-TENTATIVA
+           PERFORM 211-CONTA-POSICAO-CERTA
+           PERFORM 214-CONTA-POSICAO-ERRADA
+
+           COMPUTE WS-ACERTOS-POSICAO-ERRADA =
+            WS-ACERTOS-POSICAO-ERRADA - WS-ACERTOS-POSICAO-CORRETA
+
+           PERFORM 999-PONTUACAO
+
+      * ANTES DE DECIDIR O RESULTADO DESSA TENTATIVA, CONFERE SE O
+      * OPONENTE JA CHEGOU A 5 ACERTOS PRIMEIRO - SE SIM, O DUELO JA
+      * ACABOU E ESSE LADO PERDEU, INDEPENDENTE DO QUE ACABOU DE JOGAR.
+           PERFORM 999-CONSULTA-DUELO
+           IF DCLDU-VENCEDOR NOT EQUAL SPACES
+              MOVE 'O OPONENTE JA VENCEU ESSE DUELO' TO MSGO
+              PERFORM 999-ATUALIZA-MEU-LADO
+              PERFORM 999-ENCERRA-TRANSACAO
+           END-IF
+
+           EVALUATE TRUE
+               WHEN WS-ACERTOS-POSICAO-CORRETA EQUAL 5
+                   MOVE WS-ACERTOS-POSICAO-CORRETA TO CERTASI
+                   MOVE WS-ACERTOS-POSICAO-ERRADA  TO ERRADASI
+                   PERFORM 999-ATUALIZA-MEU-LADO
+                   PERFORM 999-GRAVA-VENCEDOR
+                   MOVE 'SENHA DECODIFICADA/ VOCE VENCEU O DUELO'
+                                                   TO MSGO
+                   PERFORM 999-ENCERRA-TRANSACAO
+               WHEN WS-CONT-TENTATIVAS > 16
+                   PERFORM 999-ATUALIZA-MEU-LADO
+                   MOVE 'VOCE PERDEU/ TENTATIVAS ESGOTADAS' TO MSGO
+                   PERFORM 999-ENCERRA-TRANSACAO
+               WHEN OTHER
+                   MOVE WS-ACERTOS-POSICAO-CORRETA TO CERTASI
+                   MOVE WS-ACERTOS-POSICAO-ERRADA  TO ERRADASI
+                   PERFORM 999-ATUALIZA-MEU-LADO
+                   PERFORM 999-MOSTRA-PLACAR-DUELO
+                   MOVE 'TENTE NOVAMENTE'          TO MSGO
+                   PERFORM 999-TRATA-FASE3
+           END-EVALUATE
+           .
+       212-FREQUENCIA-SENHA.
+      * VERIFICA A FREQUENCIA DE CADA LETRA NA SENHA
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
+               MOVE WS-SENHA(I:1) TO WS-CHAR
+               EVALUATE WS-CHAR
+                   WHEN 'S' ADD 1 TO WS-SENHA-S
+                   WHEN 'E' ADD 1 TO WS-SENHA-E
+                   WHEN 'N' ADD 1 TO WS-SENHA-N
+                   WHEN 'H' ADD 1 TO WS-SENHA-H
+                   WHEN 'A' ADD 1 TO WS-SENHA-A
+               END-EVALUATE
+           END-PERFORM
+           .
+
+       213-FREQUENCIA-TENTATIVA.
+      * VERIFICA A FREQUENCIA DE CADA LETRA NA TENTATIVA
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
+               MOVE WS-TENTATIVA(I:1) TO WS-CHAR
+               EVALUATE WS-CHAR
+                   WHEN 'S' ADD 1 TO WS-TENT-S
+                   WHEN 'E' ADD 1 TO WS-TENT-E
+                   WHEN 'N' ADD 1 TO WS-TENT-N
+                   WHEN 'H' ADD 1 TO WS-TENT-H
+                   WHEN 'A' ADD 1 TO WS-TENT-A
+               END-EVALUATE
+           END-PERFORM
+           .
+       211-CONTA-POSICAO-CERTA.
+           MOVE 0                      TO WS-ACERTOS-POSICAO-CORRETA
+           IF WS-LETRA-1 EQUAL WS-LETRA-1-T
+               ADD 1 TO WS-ACERTOS-POSICAO-CORRETA
+           END-IF
+           IF WS-LETRA-2 EQUAL WS-LETRA-2-T
+               ADD 1 TO WS-ACERTOS-POSICAO-CORRETA
+           END-IF
+           IF WS-LETRA-3 EQUAL WS-LETRA-3-T
+               ADD 1 TO WS-ACERTOS-POSICAO-CORRETA
+           END-IF
+           IF WS-LETRA-4 EQUAL WS-LETRA-4-T
+               ADD 1 TO WS-ACERTOS-POSICAO-CORRETA
+           END-IF
+           IF WS-LETRA-5 EQUAL WS-LETRA-5-T
+               ADD 1 TO WS-ACERTOS-POSICAO-CORRETA
+           END-IF
+           .
+
+       214-CONTA-POSICAO-ERRADA.
+      * ADICIONA O MENOR VALOR DE FREQUENCIA A QUANTIDADE DE ACERTOS
+      * NA POSICAO ERRADA
+      * PARA A LETRA S
+           IF WS-SENHA-S < WS-TENT-S
+               ADD WS-SENHA-S TO WS-ACERTOS-POSICAO-ERRADA
+           ELSE
+               ADD WS-TENT-S TO WS-ACERTOS-POSICAO-ERRADA
+           END-IF
+
+      * PARA A LETRA E
+           IF WS-SENHA-E < WS-TENT-E
+               ADD WS-SENHA-E TO WS-ACERTOS-POSICAO-ERRADA
+           ELSE
+               ADD WS-TENT-E TO WS-ACERTOS-POSICAO-ERRADA
+           END-IF
+
+      * PARA A LETRA N
+           IF WS-SENHA-N < WS-TENT-N
+               ADD WS-SENHA-N TO WS-ACERTOS-POSICAO-ERRADA
+           ELSE
+               ADD WS-TENT-N TO WS-ACERTOS-POSICAO-ERRADA
+           END-IF
+
+      * PARA A LETRA H
+           IF WS-SENHA-H < WS-TENT-H
+               ADD WS-SENHA-H TO WS-ACERTOS-POSICAO-ERRADA
+           ELSE
+               ADD WS-TENT-H TO WS-ACERTOS-POSICAO-ERRADA
+           END-IF
+
+      * PARA A LETRA A
+           IF WS-SENHA-A < WS-TENT-A
+               ADD WS-SENHA-A TO WS-ACERTOS-POSICAO-ERRADA
+           ELSE
+               ADD WS-TENT-A TO WS-ACERTOS-POSICAO-ERRADA
+           END-IF
+           .
+
+       999-PONTUACAO.
+           COMPUTE WS-PONTUACAO =
+                WS-PONTUACAO - (15 - (WS-ACERTOS-POSICAO-CORRETA * 3)-
+                WS-ACERTOS-POSICAO-ERRADA)
+           .
+
+      * LE O ESTADO ATUAL DO DUELO NO BANCO (VENCEDOR E OS DADOS DO
+      * OPONENTE), PARA O PLACAR NA TELA E PARA SABER SE O OPONENTE
+      * JA TERMINOU O DUELO.
+       999-CONSULTA-DUELO.
+           EXEC SQL
+              SELECT VENCEDOR, TENTATIVAS_1, PONTUACAO_1,
+                     TENTATIVAS_2, PONTUACAO_2
+                INTO :DCLDU-VENCEDOR, :DCLDU-TENTATIVAS-1,
+                     :DCLDU-PONTUACAO-1, :DCLDU-TENTATIVAS-2,
+                     :DCLDU-PONTUACAO-2
+                FROM JOGO_DUELO
+               WHERE ID = :WS-DUELO-ID
+           END-EXEC
+           .
+
+      * MOSTRA NA TELA AS TENTATIVAS/PONTUACAO DO OPONENTE, A PARTIR
+      * DO QUE 999-CONSULTA-DUELO ACABOU DE LER.
+       999-MOSTRA-PLACAR-DUELO.
+           MOVE WS-CONT-TENTATIVAS         TO CONTO
+           MOVE WS-PONTUACAO               TO PONTO
+           EVALUATE WS-MEU-LADO
+              WHEN '1'
+                 MOVE DCLDU-TENTATIVAS-2   TO CONTADVO
+                 MOVE DCLDU-PONTUACAO-2    TO PONTADVO
+              WHEN '2'
+                 MOVE DCLDU-TENTATIVAS-1   TO CONTADVO
+                 MOVE DCLDU-PONTUACAO-1    TO PONTADVO
+           END-EVALUATE
+           .
+
+      * GRAVA A TENTATIVA/PONTUACAO DESSE LADO NA LINHA COMPARTILHADA
+      * DO DUELO - A COLUNA ATUALIZADA DEPENDE DE QUAL LADO ESSE
+      * TERMINAL OCUPA.
+       999-ATUALIZA-MEU-LADO.
+           EVALUATE WS-MEU-LADO
+              WHEN '1'
+                 EXEC SQL
+                    UPDATE JOGO_DUELO
+                       SET TENTATIVAS_1 = :WS-CONT-TENTATIVAS,
+                           PONTUACAO_1  = :WS-PONTUACAO
+                     WHERE ID = :WS-DUELO-ID
+                 END-EXEC
+              WHEN '2'
+                 EXEC SQL
+                    UPDATE JOGO_DUELO
+                       SET TENTATIVAS_2 = :WS-CONT-TENTATIVAS,
+                           PONTUACAO_2  = :WS-PONTUACAO
+                     WHERE ID = :WS-DUELO-ID
+                 END-EXEC
+           END-EVALUATE
+           .
+
+      * MARCA ESSE TERMINAL COMO VENCEDOR, SO QUANDO NINGUEM TINHA
+      * VENCIDO AINDA (SE OS DOIS LADOS ACERTAREM NA MESMA TAREFA, O
+      * UPDATE QUE COMMITAR PRIMEIRO E QUEM FICA COM A VITORIA).
+       999-GRAVA-VENCEDOR.
+           EXEC SQL
+              UPDATE JOGO_DUELO
+                 SET VENCEDOR = :EIBTRMID
+               WHERE ID = :WS-DUELO-ID
+                 AND VENCEDOR = SPACES
+           END-EXEC
+           .
+
+      * MONTA DATA/HORA NO FORMATO ISO ESPERADO PELOS HOST-VARS DATE/
+      * TIME DO DB2 (YYYY-MM-DD / HH:MM:SS).
+       999-MONTA-DATA-HORA.
+           ACCEPT WS-DATA-REG FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-REG FROM TIME
+
+           MOVE WS-DATA-REG(1:4)           TO WS-SQL-ANO
+           MOVE WS-DATA-REG(5:2)           TO WS-SQL-MES
+           MOVE WS-DATA-REG(7:2)           TO WS-SQL-DIA
+
+           MOVE WS-HORA-REG(1:2)           TO WS-SQL-HH
+           MOVE WS-HORA-REG(3:2)           TO WS-SQL-MM
+           MOVE WS-HORA-REG(5:2)           TO WS-SQL-SS
+           .
+
+       320-PF3.
+           EXEC CICS XCTL
+               PROGRAM('P3O99B8')
+           END-EXEC
+           .
+
+       240-PF12.
+           MOVE +80                        TO WS-LENGTH
+           MOVE 'FIM NORMAL DA TRANSACAO Y1B9'
+                                           TO WS-MSG-ERRO
+           PERFORM 999-ENCERRA-TRANSACAO
+           .
+
+       250-ANYKEY.
+           MOVE 'TECLA PRESSIONADA INVALIDA!' TO MSGO
+           PERFORM 999-TRATA-FASE2
+           .
+
+       350-ANYKEY.
+           MOVE 'TECLA PRESSIONADA INVALIDA!' TO MSGO
+           PERFORM 999-TRATA-FASE3
+           .
+
+       999-VERIFICA-LETRA.
+           EVALUATE WS-VER-LET
+           WHEN 1
+               EVALUATE FUNCTION UPPER-CASE(LETRA1I)
+                   WHEN 'S'
+                   WHEN 'E'
+                   WHEN 'N'
+                   WHEN 'H'
+                   WHEN 'A'
+                       MOVE FUNCTION UPPER-CASE(LETRA1I) TO WS-LETRA-1-T
+                   WHEN SPACES
+                       MOVE 'DIGITE A PRIMEIRA LETRA' TO MSGO
+                       PERFORM 999-TRATA-FASE3
+                   WHEN OTHER
+                       MOVE 'DIGITE S, E, N, H OU A' TO MSGO
+                       PERFORM 999-TRATA-FASE3
+                   END-EVALUATE
+           WHEN 2
+               EVALUATE FUNCTION UPPER-CASE(LETRA2I)
+                   WHEN 'S'
+                   WHEN 'E'
+                   WHEN 'N'
+                   WHEN 'H'
+                   WHEN 'A'
+                       MOVE FUNCTION UPPER-CASE(LETRA2I) TO WS-LETRA-2-T
+                   WHEN SPACES
+                       MOVE 'DIGITE A SEGUNDA LETRA' TO MSGO
+                       PERFORM 999-TRATA-FASE3
+                   WHEN OTHER
+                       MOVE 'DIGITE S, E, N, H OU A' TO MSGO
+                       PERFORM 999-TRATA-FASE3
+                   END-EVALUATE
+           WHEN 3
+               EVALUATE FUNCTION UPPER-CASE(LETRA3I)
+                   WHEN 'S'
+                   WHEN 'E'
+                   WHEN 'N'
+                   WHEN 'H'
+                   WHEN 'A'
+                       MOVE FUNCTION UPPER-CASE(LETRA3I) TO WS-LETRA-3-T
+                   WHEN SPACES
+                       MOVE 'DIGITE A TERCEIRA LETRA' TO MSGO
+                       PERFORM 999-TRATA-FASE3
+                   WHEN OTHER
+                       MOVE 'DIGITE S, E, N, H OU A' TO MSGO
+                       PERFORM 999-TRATA-FASE3
+                   END-EVALUATE
+           WHEN 4
+               EVALUATE FUNCTION UPPER-CASE(LETRA4I)
+                   WHEN 'S'
+                   WHEN 'E'
+                   WHEN 'N'
+                   WHEN 'H'
+                   WHEN 'A'
+                       MOVE FUNCTION UPPER-CASE(LETRA4I) TO WS-LETRA-4-T
+                   WHEN SPACES
+                       MOVE 'DIGITE A QUARTA LETRA' TO MSGO
+                       PERFORM 999-TRATA-FASE3
+                   WHEN OTHER
+                       MOVE 'DIGITE S, E, N, H OU A' TO MSGO
+                       PERFORM 999-TRATA-FASE3
+                   END-EVALUATE
+           WHEN 5
+               EVALUATE FUNCTION UPPER-CASE(LETRA5I)
+                   WHEN 'S'
+                   WHEN 'E'
+                   WHEN 'N'
+                   WHEN 'H'
+                   WHEN 'A'
+                       MOVE FUNCTION UPPER-CASE(LETRA5I) TO WS-LETRA-5-T
+                   WHEN SPACES
+                       MOVE 'DIGITE A QUINTA LETRA' TO MSGO
+                       PERFORM 999-TRATA-FASE3
+                   WHEN OTHER
+                       MOVE 'DIGITE S, E, N, H OU A' TO MSGO
+                       PERFORM 999-TRATA-FASE3
+                   END-EVALUATE
+           WHEN OTHER
+                CONTINUE
+           END-EVALUATE
+           .
+
+       999-ENCERRA-TRANSACAO.
+           EXEC CICS SEND TEXT
+              FROM (WS-MSG-ERRO)
+              LENGTH(WS-LENGTH)
+              ERASE FREEKB ALARM
+           END-EXEC
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+
+       999-MANDA-TELA.
+           MOVE EIBTRMID                  TO TERMO
+           MOVE EIBTRNID                  TO TRANSO
+           MOVE EIBTASKN                  TO TASKO
+           MOVE WS-FASE                   TO FASEO
+
+           ACCEPT WS-DATA FROM DATE YYYYMMDD
+           ACCEPT WS-HORARIO FROM TIME
+
+           MOVE WS-DIA                     TO WS-DIA-F
+           MOVE WS-MES                     TO WS-MES-F
+           MOVE WS-ANO                     TO WS-ANO-F
+
+           MOVE WS-HORA                    TO WS-HORA-F
+           MOVE WS-MIN                     TO WS-MIN-F
+           MOVE WS-SEG                     TO WS-SEG-F
+
+           MOVE WS-DATA-F                   TO DATAO
+           MOVE WS-HORARIO-F                TO HORAO
+
+           EXEC CICS SEND
+              MAP ('MAPADUE')
+              MAPSET('M3O99B9')
+              FROM(MAPADUEO)
+              ERASE FREEKB ALARM CURSOR
+           END-EXEC
+           .
+
+       999-TRATA-FASE2.
+           MOVE -1                        TO IDL
+           MOVE '2'                       TO WS-FASE
+
+           PERFORM 999-MANDA-TELA
+
+           EXEC CICS RETURN
+               TRANSID('Y1B9')
+               COMMAREA(WS-DFHCOMMAREA)
+               LENGTH(LENGTH OF WS-DFHCOMMAREA)
+           END-EXEC
+           .
+
+       999-TRATA-FASE3.
+           MOVE -1                        TO LETRA1L
+           MOVE '3'                       TO WS-FASE
+
+           PERFORM 999-MANDA-TELA
+
+           EXEC CICS RETURN
+               TRANSID('Y1B9')
+               COMMAREA(WS-DFHCOMMAREA)
+               LENGTH(LENGTH OF WS-DFHCOMMAREA)
+           END-EXEC
+           .
+
+       999-MAPFAIL.
+           MOVE +80                        TO WS-LENGTH
+           MOVE 'ERRO MAPA M3O99B9'        TO WS-MSG-ERRO
+           PERFORM 999-ENCERRA-TRANSACAO
+           .
+
+       999-ERROR.
+           MOVE +80                        TO WS-LENGTH
+           MOVE 'ERRO GENERICO'            TO WS-MSG-ERRO
+           PERFORM 999-ENCERRA-TRANSACAO
+           .
