@@ -0,0 +1,413 @@
+      *----------------------------------------------------------------*
+       IDENTIFICATION                      DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.                         P3O99B7.
+       AUTHOR.                             FELIPE.
+
+      *----------------------------------------------------------------*
+       ENVIRONMENT                         DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION                       SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *----------------------------------------------------------------*
+       DATA                                DIVISION.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                     SECTION.
+      *----------------------------------------------------------------*
+       77  WS-MSG-ERRO                     PIC X(80).
+       77  WS-LENGTH                       PIC S9(04) COMP.
+       77  WS-PROX-ID-COMP                 PIC S9(09) COMP.
+       77  WS-PROX-ID-DISP                 PIC 9(09).
+       77  WS-ID-COMP                      PIC S9(09) COMP.
+       77  WS-MAIOR-ID-COMP                PIC S9(09) COMP.
+       77  WS-SQLCODE-SALVO                PIC S9(09) COMP.
+       77  WS-VER-LET                      PIC 9(01).
+       77  WS-LETRA-OK                     PIC X(01) VALUE 'S'.
+           88 WS-TODAS-LETRAS-OK                VALUE 'S'.
+
+      * COMMAREA PROPRIA DESTA TRANSACAO - A MANUTENCAO NAO PARTICIPA
+      * DO JOGO, ENTAO NAO PRECISA CASAR COM A COMMAREA DE P3O99B0.
+       01  WS-DFHCOMMAREA.
+           05 WS-FASE                      PIC X(01).
+
+      *MAPA REFERENTE A TELA DE MANUTENCAO DE SENHAS
+           COPY M3O99B7.
+           COPY DFHAID.
+           COPY DFHBMSCA.
+
+           EXEC SQL
+              INCLUDE DCLSENHA
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE DCLSCTL
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+      *----------------------------------------------------------------*
+       LINKAGE                             SECTION.
+      *----------------------------------------------------------------*
+       01  DFHCOMMAREA.
+           05 OCCURS 0 TO 24579 TIMES DEPENDING ON EIBCALEN
+                                           PIC X(01).
+      *----------------------------------------------------------------*
+       PROCEDURE                           DIVISION.
+      *----------------------------------------------------------------*
+           EXEC CICS HANDLE CONDITION
+              MAPFAIL(999-MAPFAIL)
+              NOTFND(999-NOTFND)
+              ERROR(999-ERROR)
+           END-EXEC
+
+           MOVE DFHCOMMAREA                TO WS-DFHCOMMAREA
+
+           IF EIBCALEN EQUAL 0
+              MOVE '1'                     TO WS-FASE
+           END-IF
+
+           EVALUATE WS-FASE
+              WHEN '1' PERFORM 100-FASE1
+              WHEN '2' PERFORM 200-FASE2
+              WHEN OTHER
+                 MOVE +80                  TO WS-LENGTH
+                 MOVE 'ERRO NO NUMERO DA FASE'
+                                           TO WS-MSG-ERRO
+                 PERFORM 999-ENCERRA-TRANSACAO
+           END-EVALUATE
+           .
+
+       100-FASE1.
+           MOVE LOW-VALUES                 TO MAPAMANO
+           MOVE -1                         TO FUNCL
+           MOVE 'INFORME I=INCLUIR A=ALTERAR E=EXCLUIR C=CONSULTAR'
+                                           TO MSGO
+           PERFORM 999-TRATA-FASE2
+           .
+
+       200-FASE2.
+           EXEC CICS HANDLE AID
+              ENTER   (210-ENTER)
+              PF3     (220-PF3)
+              PF12    (240-PF12)
+              ANYKEY  (250-ANYKEY)
+           END-EXEC
+
+           EXEC CICS RECEIVE
+              MAP   ('MAPAMAN')
+              MAPSET('M3O99B7')
+              INTO  (MAPAMANI)
+           END-EXEC
+           .
+
+       210-ENTER.
+           EVALUATE FUNCI
+              WHEN 'I' PERFORM 300-INCLUI
+              WHEN 'A' PERFORM 310-ALTERA
+              WHEN 'E' PERFORM 320-EXCLUI
+              WHEN 'C' PERFORM 330-CONSULTA
+              WHEN OTHER
+                 MOVE 'FUNCAO INVALIDA - USE I, A, E OU C' TO MSGO
+                 PERFORM 999-TRATA-FASE2
+           END-EVALUATE
+           .
+
+      *----------------------------------------------------------------*
+      * VALIDA AS 5 LETRAS DIGITADAS, NA MESMA REGRA DO JOGO (999-
+      * VERIFICA-LETRA EM P3O99B0): SO S, E, N, H OU A SAO ACEITAS.
+      *----------------------------------------------------------------*
+       290-VALIDA-LETRAS.
+           MOVE 'S'                        TO WS-LETRA-OK
+           PERFORM 291-VALIDA-1-LETRA VARYING WS-VER-LET
+              FROM 1 BY 1 UNTIL WS-VER-LET > 5
+           .
+
+       291-VALIDA-1-LETRA.
+           EVALUATE WS-VER-LET
+              WHEN 1
+                 IF FUNCTION UPPER-CASE(LETRA1I) NOT EQUAL 'S' AND 'E'
+                    AND 'N' AND 'H' AND 'A'
+                    MOVE 'N' TO WS-LETRA-OK
+                 END-IF
+              WHEN 2
+                 IF FUNCTION UPPER-CASE(LETRA2I) NOT EQUAL 'S' AND 'E'
+                    AND 'N' AND 'H' AND 'A'
+                    MOVE 'N' TO WS-LETRA-OK
+                 END-IF
+              WHEN 3
+                 IF FUNCTION UPPER-CASE(LETRA3I) NOT EQUAL 'S' AND 'E'
+                    AND 'N' AND 'H' AND 'A'
+                    MOVE 'N' TO WS-LETRA-OK
+                 END-IF
+              WHEN 4
+                 IF FUNCTION UPPER-CASE(LETRA4I) NOT EQUAL 'S' AND 'E'
+                    AND 'N' AND 'H' AND 'A'
+                    MOVE 'N' TO WS-LETRA-OK
+                 END-IF
+              WHEN 5
+                 IF FUNCTION UPPER-CASE(LETRA5I) NOT EQUAL 'S' AND 'E'
+                    AND 'N' AND 'H' AND 'A'
+                    MOVE 'N' TO WS-LETRA-OK
+                 END-IF
+           END-EVALUATE
+           .
+
+       300-INCLUI.
+           PERFORM 290-VALIDA-LETRAS
+           IF NOT WS-TODAS-LETRAS-OK
+              MOVE 'CADA LETRA TEM QUE SER S, E, N, H OU A' TO MSGO
+              PERFORM 999-TRATA-FASE2
+           END-IF
+
+           EXEC SQL
+              SELECT COALESCE(MAX(ID), 0) + 1
+                INTO :WS-PROX-ID-COMP
+                FROM SENHAS
+           END-EXEC
+
+           MOVE WS-PROX-ID-COMP            TO DCLSNH-ID
+           MOVE FUNCTION UPPER-CASE(LETRA1I) TO DCLSNH-LETRA-1
+           MOVE FUNCTION UPPER-CASE(LETRA2I) TO DCLSNH-LETRA-2
+           MOVE FUNCTION UPPER-CASE(LETRA3I) TO DCLSNH-LETRA-3
+           MOVE FUNCTION UPPER-CASE(LETRA4I) TO DCLSNH-LETRA-4
+           MOVE FUNCTION UPPER-CASE(LETRA5I) TO DCLSNH-LETRA-5
+
+      * POR ENQUANTO SO O NIVEL 1 (CLASSICO, 5 LETRAS) E JOGAVEL - SE O
+      * OPERADOR NAO INFORMAR NADA, ASSUME NIVEL 1.
+           IF NIVELL > 0
+              MOVE NIVELI                  TO DCLSNH-NIVEL
+           ELSE
+              MOVE 1                       TO DCLSNH-NIVEL
+           END-IF
+
+           EXEC SQL
+              INSERT INTO SENHAS
+                 (ID, LETRA_1, LETRA_2, LETRA_3, LETRA_4, LETRA_5, NIVEL)
+              VALUES
+                 (:DCLSNH-ID, :DCLSNH-LETRA-1, :DCLSNH-LETRA-2,
+                  :DCLSNH-LETRA-3, :DCLSNH-LETRA-4, :DCLSNH-LETRA-5,
+                  :DCLSNH-NIVEL)
+           END-EXEC
+
+           IF SQLCODE EQUAL 0
+              MOVE WS-PROX-ID-COMP         TO IDO
+              MOVE WS-PROX-ID-COMP         TO WS-PROX-ID-DISP
+              STRING 'SENHA ' DELIMITED SIZE
+                 WS-PROX-ID-DISP DELIMITED SIZE
+                 ' INCLUIDA COM SUCESSO' DELIMITED SIZE
+                 INTO MSGO
+              PERFORM 999-ATUALIZA-SENHAS-CTRL
+           ELSE
+              MOVE 'ERRO AO INCLUIR A SENHA' TO MSGO
+           END-IF
+           PERFORM 999-TRATA-FASE2
+           .
+
+       310-ALTERA.
+           IF IDL NOT > 0
+              MOVE 'INFORME O ID DA SENHA A ALTERAR' TO MSGO
+              PERFORM 999-TRATA-FASE2
+           END-IF
+
+           PERFORM 290-VALIDA-LETRAS
+           IF NOT WS-TODAS-LETRAS-OK
+              MOVE 'CADA LETRA TEM QUE SER S, E, N, H OU A' TO MSGO
+              PERFORM 999-TRATA-FASE2
+           END-IF
+
+           MOVE IDI                        TO WS-ID-COMP
+           MOVE FUNCTION UPPER-CASE(LETRA1I) TO DCLSNH-LETRA-1
+           MOVE FUNCTION UPPER-CASE(LETRA2I) TO DCLSNH-LETRA-2
+           MOVE FUNCTION UPPER-CASE(LETRA3I) TO DCLSNH-LETRA-3
+           MOVE FUNCTION UPPER-CASE(LETRA4I) TO DCLSNH-LETRA-4
+           MOVE FUNCTION UPPER-CASE(LETRA5I) TO DCLSNH-LETRA-5
+
+           IF NIVELL > 0
+              MOVE NIVELI                  TO DCLSNH-NIVEL
+
+              EXEC SQL
+                 UPDATE SENHAS
+                    SET LETRA_1 = :DCLSNH-LETRA-1,
+                        LETRA_2 = :DCLSNH-LETRA-2,
+                        LETRA_3 = :DCLSNH-LETRA-3,
+                        LETRA_4 = :DCLSNH-LETRA-4,
+                        LETRA_5 = :DCLSNH-LETRA-5,
+                        NIVEL   = :DCLSNH-NIVEL
+                  WHERE ID = :WS-ID-COMP
+              END-EXEC
+           ELSE
+              EXEC SQL
+                 UPDATE SENHAS
+                    SET LETRA_1 = :DCLSNH-LETRA-1,
+                        LETRA_2 = :DCLSNH-LETRA-2,
+                        LETRA_3 = :DCLSNH-LETRA-3,
+                        LETRA_4 = :DCLSNH-LETRA-4,
+                        LETRA_5 = :DCLSNH-LETRA-5
+                  WHERE ID = :WS-ID-COMP
+              END-EXEC
+           END-IF
+
+           EVALUATE SQLCODE
+              WHEN 0  MOVE 'SENHA ALTERADA COM SUCESSO' TO MSGO
+              WHEN 100  MOVE 'ID NAO ENCONTRADO' TO MSGO
+              WHEN OTHER MOVE 'ERRO AO ALTERAR A SENHA' TO MSGO
+           END-EVALUATE
+           PERFORM 999-TRATA-FASE2
+           .
+
+       320-EXCLUI.
+           IF IDL NOT > 0
+              MOVE 'INFORME O ID DA SENHA A EXCLUIR' TO MSGO
+              PERFORM 999-TRATA-FASE2
+           END-IF
+
+           MOVE IDI                        TO WS-ID-COMP
+
+           EXEC SQL
+              DELETE FROM SENHAS
+               WHERE ID = :WS-ID-COMP
+           END-EXEC
+
+           MOVE SQLCODE                    TO WS-SQLCODE-SALVO
+           IF WS-SQLCODE-SALVO EQUAL 0
+              PERFORM 999-ATUALIZA-SENHAS-CTRL
+           END-IF
+
+           EVALUATE WS-SQLCODE-SALVO
+              WHEN 0  MOVE 'SENHA EXCLUIDA COM SUCESSO' TO MSGO
+              WHEN 100  MOVE 'ID NAO ENCONTRADO' TO MSGO
+              WHEN OTHER MOVE 'ERRO AO EXCLUIR A SENHA' TO MSGO
+           END-EVALUATE
+           PERFORM 999-TRATA-FASE2
+           .
+
+       330-CONSULTA.
+           IF IDL NOT > 0
+              MOVE 'INFORME O ID DA SENHA A CONSULTAR' TO MSGO
+              PERFORM 999-TRATA-FASE2
+           END-IF
+
+           MOVE IDI                        TO WS-ID-COMP
+
+           EXEC SQL
+              SELECT LETRA_1, LETRA_2, LETRA_3, LETRA_4, LETRA_5, NIVEL
+                INTO :DCLSNH-LETRA-1, :DCLSNH-LETRA-2,
+                     :DCLSNH-LETRA-3, :DCLSNH-LETRA-4, :DCLSNH-LETRA-5,
+                     :DCLSNH-NIVEL
+                FROM SENHAS
+               WHERE ID = :WS-ID-COMP
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE DCLSNH-LETRA-1       TO LETRA1O
+                 MOVE DCLSNH-LETRA-2       TO LETRA2O
+                 MOVE DCLSNH-LETRA-3       TO LETRA3O
+                 MOVE DCLSNH-LETRA-4       TO LETRA4O
+                 MOVE DCLSNH-LETRA-5       TO LETRA5O
+                 MOVE DCLSNH-NIVEL         TO NIVELO
+                 MOVE 'SENHA ENCONTRADA'   TO MSGO
+              WHEN 100
+                 MOVE 'ID NAO ENCONTRADO' TO MSGO
+              WHEN OTHER
+                 MOVE 'ERRO AO CONSULTAR A SENHA' TO MSGO
+           END-EVALUATE
+           PERFORM 999-TRATA-FASE2
+           .
+
+       220-PF3.
+           MOVE +80                        TO WS-LENGTH
+           MOVE 'FIM NORMAL DA TRANSACAO Y1B7'
+                                           TO WS-MSG-ERRO
+           PERFORM 999-ENCERRA-TRANSACAO
+           .
+
+       240-PF12.
+           MOVE +80                        TO WS-LENGTH
+           MOVE 'FIM NORMAL DA TRANSACAO Y1B7'
+                                           TO WS-MSG-ERRO
+           PERFORM 999-ENCERRA-TRANSACAO
+           .
+
+       250-ANYKEY.
+           MOVE 'TECLA PRESSIONADA INVALIDA!' TO MSGO
+           PERFORM 999-TRATA-FASE2
+           .
+
+       999-ENCERRA-TRANSACAO.
+           EXEC CICS SEND TEXT
+              FROM (WS-MSG-ERRO)
+              LENGTH(WS-LENGTH)
+              ERASE FREEKB ALARM
+           END-EXEC
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+
+       999-MANDA-TELA.
+           EXEC CICS SEND
+              MAP ('MAPAMAN')
+              MAPSET('M3O99B7')
+              FROM(MAPAMANO)
+              ERASE FREEKB ALARM CURSOR
+           END-EXEC
+           .
+
+       999-CHAMA-FASE2.
+           MOVE '2'                        TO WS-FASE
+
+           EXEC CICS RETURN
+               TRANSID('Y1B7')
+               COMMAREA(WS-DFHCOMMAREA)
+               LENGTH(LENGTH OF WS-DFHCOMMAREA)
+           END-EXEC
+           .
+
+       999-TRATA-FASE2.
+           PERFORM 999-MANDA-TELA
+           PERFORM 999-CHAMA-FASE2
+           .
+
+       999-NOTFND.
+           MOVE 'ID NAO ENCONTRADO' TO MSGO
+           PERFORM 999-TRATA-FASE2
+           .
+
+      * RECALCULA O MAIOR ID REALMENTE GRAVADO EM SENHAS E GRAVA EM
+      * SENHAS_CTRL (TABELA DE UMA LINHA SO), PARA P3O99B0 LER ESSE
+      * LIMITE DIRETO NO INICIO DO JOGO EM VEZ DE VARRER SENHAS TODA
+      * VEZ. CHAMADA APOS CADA INCLUSAO/EXCLUSAO COM SUCESSO.
+       999-ATUALIZA-SENHAS-CTRL.
+           EXEC SQL
+              SELECT COALESCE(MAX(ID), 0)
+                INTO :WS-MAIOR-ID-COMP
+                FROM SENHAS
+           END-EXEC
+
+           MOVE WS-MAIOR-ID-COMP           TO DCLSCTL-MAIOR-ID
+
+           EXEC SQL
+              DELETE FROM SENHAS_CTRL
+           END-EXEC
+
+           EXEC SQL
+              INSERT INTO SENHAS_CTRL (MAIOR_ID)
+              VALUES (:DCLSCTL-MAIOR-ID)
+           END-EXEC
+           .
+
+       999-MAPFAIL.
+           MOVE +80                        TO WS-LENGTH
+           MOVE 'ERRO NO MAPA MANUTENCAO'   TO WS-MSG-ERRO
+           PERFORM 999-ENCERRA-TRANSACAO
+           .
+
+       999-ERROR.
+           MOVE +80                        TO WS-LENGTH
+           MOVE 'ERRO GENERICO'            TO WS-MSG-ERRO
+           PERFORM 999-ENCERRA-TRANSACAO
+           .
