@@ -26,9 +26,27 @@
 
        77  WS-SQLCODE                      PIC X(10).
 
+      * ESTE LAYOUT TEM QUE CASAR BYTE A BYTE COM O WS-DFHCOMMAREA DE
+      * P3O99B0, QUE E QUEM MONTA A COMMAREA ANTES DO XCTL PARA CA.
        01  WS-DFHCOMMAREA.
            05 WS-FASE                      PIC X(01).
-
+           05  WS-SENHA.
+               10 WS-LETRA-1                   PIC X(01).
+               10 WS-LETRA-2                   PIC X(01).
+               10 WS-LETRA-3                   PIC X(01).
+               10 WS-LETRA-4                   PIC X(01).
+               10 WS-LETRA-5                   PIC X(01).
+           05  WS-TENTATIVA.
+               10 WS-LETRA-1-T                 PIC X(01).
+               10 WS-LETRA-2-T                 PIC X(01).
+               10 WS-LETRA-3-T                 PIC X(01).
+               10 WS-LETRA-4-T                 PIC X(01).
+               10 WS-LETRA-5-T                 PIC X(01).
+           05  WS-CONT-TENTATIVAS              PIC 9(04) VALUE 0.
+           05  WS-PONTUACAO                    PIC 9(04).
+           05  WS-USERID                       PIC X(08).
+
+      *MAPA REFERENTE A TELA DE VITORIA
            COPY M3O99B5.
            COPY DFHAID.
            COPY DFHBMSCA.
@@ -89,11 +107,12 @@
            END-EXEC
            .
 
+      * VOLTA PARA O MENU PRINCIPAL (Y1B8) EM VEZ DE SO ENCERRAR A
+      * TRANSACAO.
        230-PF3.
-           MOVE +80                        TO WS-LENGTH
-           MOVE 'TERMINO NORMAL DA TRANSACAO Y1B4'
-                                           TO WS-MSG-ERRO
-           PERFORM 999-ENCERRA-TRANSACAO
+           EXEC CICS XCTL
+               PROGRAM('P3O99B8')
+           END-EXEC
            .
 
        240-ANYKEY.
@@ -111,10 +130,16 @@
             .
 
        999-MANDA-TELA.
+            MOVE 'SENHA DECODIFICADA/ VOCE VENCEU'
+                                            TO MSGO
+            MOVE WS-PONTUACAO               TO PONTO
+            MOVE WS-CONT-TENTATIVAS         TO TENTO
+
             EXEC CICS SEND
                MAP ('MAPAVIT')
                MAPSET('M3O99B5')
-               MAPONLY CURSOR
+               FROM(MAPAVITO)
+               ERASE FREEKB ALARM CURSOR
             END-EXEC
             .
 
