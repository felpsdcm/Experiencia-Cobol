@@ -0,0 +1,251 @@
+      *----------------------------------------------------------------*
+       IDENTIFICATION                      DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.                         P3O99B8.
+       AUTHOR.                             FELIPE.
+
+      *----------------------------------------------------------------*
+       ENVIRONMENT                         DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION                       SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *----------------------------------------------------------------*
+       DATA                                DIVISION.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                     SECTION.
+      *----------------------------------------------------------------*
+       77  WS-MSG-ERRO                     PIC X(80).
+       77  WS-LENGTH                       PIC S9(04) COMP.
+       77  I                               PIC 9(04).
+
+       01  WS-LINHA-PLACAR.
+           05 WS-LINHA-PLC-INICIAIS        PIC X(03).
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 WS-LINHA-PLC-PONTOS          PIC Z(03)9.
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 WS-LINHA-PLC-TENTA           PIC Z(03)9.
+           05 FILLER                       PIC X(25) VALUE SPACES.
+
+      * ESTA TRANSACAO E O PONTO DE ENTRADA DO SISTEMA - A COMMAREA E
+      * SOMENTE PARA CONTROLE DE FASE, NAO PRECISA CASAR COM A
+      * COMMAREA DO JOGO (Y1B0/Y1B2/Y1B4 SAO CHAMADAS SEM COMMAREA A
+      * PARTIR DAQUI, O QUE AS FAZ COMECAR DO ZERO COMO SE TIVESSEM
+      * SIDO INICIADAS DIRETO PELO OPERADOR).
+       01  WS-DFHCOMMAREA.
+           05 WS-FASE                      PIC X(01).
+
+      *MAPA REFERENTE AO MENU PRINCIPAL
+           COPY M3O99B8.
+           COPY DFHAID.
+           COPY DFHBMSCA.
+
+           EXEC SQL
+              INCLUDE DCLPLACAR
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+      * CURSOR DOS 5 MAIORES PONTUADORES DE TODOS OS TEMPOS, PARA A
+      * OPCAO DE PLACAR DO MENU.
+           EXEC SQL
+              DECLARE CUR-PLACAR CURSOR FOR
+                 SELECT INICIAIS, PONTUACAO, TENTATIVAS
+                   FROM PLACAR
+                  ORDER BY PONTUACAO DESC
+                  FETCH FIRST 5 ROWS ONLY
+           END-EXEC.
+      *----------------------------------------------------------------*
+       LINKAGE                             SECTION.
+      *----------------------------------------------------------------*
+       01  DFHCOMMAREA.
+           05 OCCURS 0 TO 24579 TIMES DEPENDING ON EIBCALEN
+                                           PIC X(01).
+      *----------------------------------------------------------------*
+       PROCEDURE                           DIVISION.
+      *----------------------------------------------------------------*
+           EXEC CICS HANDLE CONDITION
+              MAPFAIL(999-MAPFAIL)
+              ERROR(999-ERROR)
+           END-EXEC
+
+           MOVE DFHCOMMAREA                TO WS-DFHCOMMAREA
+
+           IF EIBCALEN EQUAL 0
+              MOVE '1'                     TO WS-FASE
+           END-IF
+
+           EVALUATE WS-FASE
+              WHEN '1' PERFORM 100-FASE1
+              WHEN '2' PERFORM 200-FASE2
+              WHEN OTHER
+                 MOVE +80                  TO WS-LENGTH
+                 MOVE 'ERRO NO NUMERO DA FASE'
+                                           TO WS-MSG-ERRO
+                 PERFORM 999-ENCERRA-TRANSACAO
+           END-EVALUATE
+           .
+
+       100-FASE1.
+           MOVE LOW-VALUES                 TO MAPAMNUO
+           MOVE -1                         TO OPCAOL
+           MOVE 'ESCOLHA: 1=JOGAR 2=TUTORIAL 3=PLACAR 4=DUELO' TO MSGO
+           PERFORM 999-TRATA-FASE2
+           .
+
+       200-FASE2.
+           EXEC CICS HANDLE AID
+              ENTER   (210-ENTER)
+              PF12    (240-PF12)
+              ANYKEY  (250-ANYKEY)
+           END-EXEC
+
+           EXEC CICS RECEIVE
+              MAP   ('MAPAMNU')
+              MAPSET('M3O99B8')
+              INTO  (MAPAMNUI)
+           END-EXEC
+           .
+
+       210-ENTER.
+           EVALUATE OPCAOI
+              WHEN '1' PERFORM 220-JOGAR
+              WHEN '2' PERFORM 230-TUTORIAL
+              WHEN '3' PERFORM 240-PLACAR
+              WHEN '4' PERFORM 250-DUELO
+              WHEN OTHER
+                 MOVE 'OPCAO INVALIDA - USE 1, 2, 3 OU 4' TO MSGO
+                 PERFORM 999-TRATA-FASE2
+           END-EVALUATE
+           .
+
+      * INICIA O JOGO SEM PASSAR COMMAREA - O PROGRAMA E CHAMADO COM
+      * EIBCALEN ZERO, DO MESMO JEITO QUE SE A TRANSACAO Y1B0 TIVESSE
+      * SIDO DIGITADA DIRETO PELO OPERADOR (SE JA HOUVER UM JOGO EM
+      * ANDAMENTO PARA O TERMINAL, 100-FASE1 DE P3O99B0 O RETOMA).
+       220-JOGAR.
+           EXEC CICS XCTL
+              PROGRAM('P3O99B0')
+           END-EXEC
+           .
+
+       230-TUTORIAL.
+           EXEC CICS XCTL
+              PROGRAM('P3O99B2')
+           END-EXEC
+           .
+
+      * INICIA O MODO DUELO SEM PASSAR COMMAREA - O JOGADOR SEMPRE
+      * CHEGA A P3O99B9 PELA TELA DE LOBBY (FASE 1), SEJA PARA CRIAR
+      * UM DUELO OU PARA ENTRAR NUM JA EXISTENTE.
+       250-DUELO.
+           EXEC CICS XCTL
+              PROGRAM('P3O99B9')
+           END-EXEC
+           .
+
+       240-PLACAR.
+           MOVE SPACES                     TO PLAC1O PLAC2O PLAC3O
+                                               PLAC4O PLAC5O
+
+           EXEC SQL
+              OPEN CUR-PLACAR
+           END-EXEC
+
+           PERFORM 241-BUSCA-PLACAR THRU 241-BUSCA-PLACAR-EXIT
+               VARYING I FROM 1 BY 1 UNTIL I > 5
+               OR SQLCODE NOT EQUAL 0
+
+           EXEC SQL
+              CLOSE CUR-PLACAR
+           END-EXEC
+
+           MOVE 'MAIORES PONTUACOES JA REGISTRADAS' TO MSGO
+           PERFORM 999-TRATA-FASE2
+           .
+
+       241-BUSCA-PLACAR.
+           EXEC SQL
+              FETCH CUR-PLACAR
+                INTO :DCLPLC-INICIAIS, :DCLPLC-PONTUACAO,
+                     :DCLPLC-TENTATIVAS
+           END-EXEC
+
+           IF SQLCODE EQUAL 0
+              MOVE DCLPLC-INICIAIS          TO WS-LINHA-PLC-INICIAIS
+              MOVE DCLPLC-PONTUACAO         TO WS-LINHA-PLC-PONTOS
+              MOVE DCLPLC-TENTATIVAS        TO WS-LINHA-PLC-TENTA
+
+              EVALUATE I
+                 WHEN 1 MOVE WS-LINHA-PLACAR  TO PLAC1O
+                 WHEN 2 MOVE WS-LINHA-PLACAR  TO PLAC2O
+                 WHEN 3 MOVE WS-LINHA-PLACAR  TO PLAC3O
+                 WHEN 4 MOVE WS-LINHA-PLACAR  TO PLAC4O
+                 WHEN 5 MOVE WS-LINHA-PLACAR  TO PLAC5O
+              END-EVALUATE
+           END-IF
+           .
+       241-BUSCA-PLACAR-EXIT.
+           EXIT.
+
+       240-PF12.
+           MOVE +80                        TO WS-LENGTH
+           MOVE 'FIM NORMAL DA TRANSACAO Y1B8'
+                                           TO WS-MSG-ERRO
+           PERFORM 999-ENCERRA-TRANSACAO
+           .
+
+       250-ANYKEY.
+           MOVE 'TECLA PRESSIONADA INVALIDA!' TO MSGO
+           PERFORM 999-TRATA-FASE2
+           .
+
+       999-ENCERRA-TRANSACAO.
+           EXEC CICS SEND TEXT
+              FROM (WS-MSG-ERRO)
+              LENGTH(WS-LENGTH)
+              ERASE FREEKB ALARM
+           END-EXEC
+
+           EXEC CICS RETURN
+           END-EXEC
+           .
+
+       999-MANDA-TELA.
+           EXEC CICS SEND
+              MAP ('MAPAMNU')
+              MAPSET('M3O99B8')
+              FROM(MAPAMNUO)
+              ERASE FREEKB ALARM CURSOR
+           END-EXEC
+           .
+
+       999-CHAMA-FASE2.
+           MOVE '2'                        TO WS-FASE
+
+           EXEC CICS RETURN
+               TRANSID('Y1B8')
+               COMMAREA(WS-DFHCOMMAREA)
+               LENGTH(LENGTH OF WS-DFHCOMMAREA)
+           END-EXEC
+           .
+
+       999-TRATA-FASE2.
+           PERFORM 999-MANDA-TELA
+           PERFORM 999-CHAMA-FASE2
+           .
+
+       999-MAPFAIL.
+           MOVE +80                        TO WS-LENGTH
+           MOVE 'ERRO NO MAPA MENU'        TO WS-MSG-ERRO
+           PERFORM 999-ENCERRA-TRANSACAO
+           .
+
+       999-ERROR.
+           MOVE +80                        TO WS-LENGTH
+           MOVE 'ERRO GENERICO'            TO WS-MSG-ERRO
+           PERFORM 999-ENCERRA-TRANSACAO
+           .
