@@ -23,7 +23,7 @@
       * VARIAVEIS DE DATA E HORARIO
       *----------------------------------------------------------------*
        01  WS-DATA.
-           05 WS-ANO                       PIC X(02).
+           05 WS-ANO                       PIC X(04).
            05 WS-MES                       PIC X(02).
            05 WS-DIA                       PIC X(02).
 
@@ -37,7 +37,7 @@
            05 FILLER                       PIC X(01) VALUE '/'.
            05 WS-MES-F                     PIC X(02).
            05 FILLER                       PIC X(01) VALUE '/'.
-           05 WS-ANO-F                     PIC X(02).
+           05 WS-ANO-F                     PIC X(04).
 
        01  WS-HORARIO-F.
            05 WS-HORA-F                    PIC X(02).
@@ -65,6 +65,7 @@
                10 WS-LETRA-5-T                 PIC X(01).
            05  WS-CONT-TENTATIVAS              PIC 9(04) VALUE 0.
            05  WS-PONTUACAO               PIC S9(04) VALUE 100.
+           05  WS-USERID                       PIC X(08).
       *----------------------------------------------------------------*
 
       *MAPA REFERENTE A TELA DE CADASTRO
@@ -96,6 +97,7 @@
 
            IF EIBCALEN EQUAL 0
               MOVE '1'                     TO WS-FASE
+              MOVE EIBUSERID               TO WS-USERID
            END-IF
 
            EVALUATE WS-FASE
@@ -132,6 +134,12 @@
            END-EXEC
            .
 
+      * VOLTA PARA O JOGO - FASE 1, NAO FASE 2, PORQUE P3O99B0 PRECISA
+      * MANDAR A TELA MAPASEN (COM SEND MAP) ANTES DE RECEBER DE NOVO;
+      * 200-FASE2 SO FAZ O RECEIVE. ISSO NAO PERDE A TENTATIVA EM
+      * ANDAMENTO: 100-FASE1/110-VERIFICA-JOGO-ATIVO JA RETOMA O JOGO
+      * GRAVADO EM JOGO_ATIVO (INCLUSIVE O HISTORICO NA TELA) EM VEZ DE
+      * SORTEAR UMA SENHA NOVA.
        210-ENTER.
            MOVE '1'                        TO WS-FASE
 
@@ -142,11 +150,12 @@
            END-EXEC
            .
 
+      * VOLTA PARA O MENU PRINCIPAL (Y1B8) EM VEZ DE SO ENCERRAR A
+      * TRANSACAO.
        220-PF3.
-           MOVE +80                        TO WS-LENGTH
-           MOVE 'FIM NORMAL DA TRANSACAO Y1B2'
-                                           TO WS-MSG-ERRO
-           PERFORM 999-ENCERRA-TRANSACAO
+           EXEC CICS XCTL
+               PROGRAM('P3O99B8')
+           END-EXEC
            .
 
        250-ANYKEY.
