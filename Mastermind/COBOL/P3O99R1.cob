@@ -0,0 +1,214 @@
+      *----------------------------------------------------------------*
+       IDENTIFICATION                      DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.                         P3O99R1.
+       AUTHOR.                             FELIPE.
+
+      *----------------------------------------------------------------*
+      * RELATORIO ESTATISTICO DIARIO DO JOGO: LE HISTJOGO E PLACAR DO
+      * DIA ANTERIOR E GRAVA O RESUMO EM RELATOR.
+      *----------------------------------------------------------------*
+       ENVIRONMENT                         DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION                       SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT                        SECTION.
+       FILE-CONTROL.
+           SELECT RELATOR                  ASSIGN TO RELATOR
+                                            ORGANIZATION IS SEQUENTIAL.
+
+      *----------------------------------------------------------------*
+       DATA                                DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+       FD  RELATOR
+           RECORDING MODE IS F.
+       01  WS-REG-RELATOR                  PIC X(80).
+
+       WORKING-STORAGE                     SECTION.
+      *----------------------------------------------------------------*
+       77  WS-MSG-ERRO                     PIC X(80).
+       77  WS-TOT-JOGOS                    PIC 9(07) VALUE 0.
+       77  WS-TOT-VITORIAS                 PIC 9(07) VALUE 0.
+       77  WS-TOT-DERROTAS                 PIC 9(07) VALUE 0.
+       77  WS-SOMA-TENTA-VIT               PIC 9(09) VALUE 0.
+       77  WS-MEDIA-TENTA-VIT              PIC 9(05)V99 VALUE 0.
+
+      * DATA DE REFERENCIA DO RELATORIO (O DIA ANTERIOR AO PROCESSAMENTO)
+       77  WS-DATA-REG                     PIC 9(08).
+       01  WS-SQL-DATA-REF.
+           05 WS-SQL-ANO                   PIC X(04).
+           05 FILLER                       PIC X(01) VALUE '-'.
+           05 WS-SQL-MES                   PIC X(02).
+           05 FILLER                       PIC X(01) VALUE '-'.
+           05 WS-SQL-DIA                   PIC X(02).
+
+       01  WS-LINHA-CABEC.
+           05 FILLER                       PIC X(21)
+              VALUE 'RELATORIO DIARIO Y1B0'.
+           05 FILLER                       PIC X(10) VALUE SPACES.
+           05 WS-LINHA-CABEC-DATA          PIC X(10).
+           05 FILLER                       PIC X(39) VALUE SPACES.
+
+       01  WS-LINHA-DETALHE.
+           05 FILLER                       PIC X(20) VALUE SPACES.
+           05 FILLER                       PIC X(20) VALUE SPACES.
+           05 WS-LINHA-DET-ROTULO          PIC X(30).
+           05 WS-LINHA-DET-VALOR           PIC Z(06)9,99.
+           05 FILLER                       PIC X(14) VALUE SPACES.
+
+       01  WS-LINHA-PLACAR.
+           05 FILLER                       PIC X(06) VALUE SPACES.
+           05 WS-LINHA-PLC-INICIAIS        PIC X(03).
+           05 FILLER                       PIC X(04) VALUE SPACES.
+           05 WS-LINHA-PLC-PONTOS          PIC Z(06)9.
+           05 FILLER                       PIC X(04) VALUE SPACES.
+           05 WS-LINHA-PLC-TENTA           PIC Z(06)9.
+           05 FILLER                       PIC X(42) VALUE SPACES.
+
+           EXEC SQL
+              INCLUDE DCLHISTJ
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE DCLPLACAR
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+      * CURSOR DOS 10 MAIORES PONTUADORES DO DIA DE REFERENCIA.
+           EXEC SQL
+              DECLARE CUR-PLACAR CURSOR FOR
+                 SELECT INICIAIS, PONTUACAO, TENTATIVAS
+                   FROM PLACAR
+                  WHERE DATA_JOGO = :WS-SQL-DATA-REF
+                  ORDER BY PONTUACAO DESC
+                  FETCH FIRST 10 ROWS ONLY
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+       PROCEDURE                           DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA
+           PERFORM 2000-APURA-HISTORICO
+           PERFORM 3000-IMPRIME-RESUMO
+           PERFORM 4000-IMPRIME-PLACAR
+           PERFORM 9000-ENCERRA
+           .
+
+       1000-INICIALIZA.
+           OPEN OUTPUT RELATOR
+
+      * O RELATORIO COBRE O DIA ANTERIOR AO PROCESSAMENTO (RODA NO
+      * INICIO DA MADRUGADA PARA RESUMIR O DIA QUE TERMINOU).
+           ACCEPT WS-DATA-REG FROM DATE YYYYMMDD
+
+      * SUBTRACAO DE CALENDARIO DE VERDADE (VIA INTEGER-OF-DATE/
+      * DATE-OF-INTEGER) EM VEZ DE SUBTRAIR 1 DO YYYYMMDD DIRETO - UM
+      * SUBTRACT ARITMETICO VIRARIA, POR EXEMPLO, 1 DE MARCO EM
+      * 20260300, QUE NAO EXISTE, EM VEZ DO ULTIMO DIA DE FEVEREIRO.
+           COMPUTE WS-DATA-REG =
+               FUNCTION DATE-OF-INTEGER(
+                  FUNCTION INTEGER-OF-DATE(WS-DATA-REG) - 1)
+
+           MOVE WS-DATA-REG(1:4)           TO WS-SQL-ANO
+           MOVE WS-DATA-REG(5:2)           TO WS-SQL-MES
+           MOVE WS-DATA-REG(7:2)           TO WS-SQL-DIA
+
+           MOVE WS-SQL-DATA-REF            TO WS-LINHA-CABEC-DATA
+           MOVE WS-LINHA-CABEC             TO WS-REG-RELATOR
+           WRITE WS-REG-RELATOR
+           .
+
+      * SOMA JOGOS, VITORIAS, DERROTAS E TENTATIVAS DAS VITORIAS DO DIA
+      * DE REFERENCIA, PARA CALCULAR A MEDIA DE TENTATIVAS POR VITORIA.
+       2000-APURA-HISTORICO.
+           EXEC SQL
+              SELECT COUNT(*),
+                     COALESCE(SUM(CASE WHEN RESULTADO = 'S'
+                                        THEN 1 ELSE 0 END), 0),
+                     COALESCE(SUM(CASE WHEN RESULTADO = 'N'
+                                        THEN 1 ELSE 0 END), 0),
+                     COALESCE(SUM(CASE WHEN RESULTADO = 'S'
+                                        THEN TENTATIVAS ELSE 0 END), 0)
+                INTO :WS-TOT-JOGOS, :WS-TOT-VITORIAS, :WS-TOT-DERROTAS,
+                     :WS-SOMA-TENTA-VIT
+                FROM HISTJOGO
+               WHERE DATA_JOGO = :WS-SQL-DATA-REF
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL 0
+               DISPLAY '*** ERRO SQLCODE NA APURACAO DO HISTORICO: '
+                       SQLCODE
+               PERFORM 9000-ENCERRA
+           END-IF
+
+           IF WS-TOT-VITORIAS > 0
+               COMPUTE WS-MEDIA-TENTA-VIT =
+                   WS-SOMA-TENTA-VIT / WS-TOT-VITORIAS
+           END-IF
+           .
+
+       3000-IMPRIME-RESUMO.
+           MOVE 'JOGOS TERMINADOS NO DIA'   TO WS-LINHA-DET-ROTULO
+           MOVE WS-TOT-JOGOS                TO WS-LINHA-DET-VALOR
+           MOVE WS-LINHA-DETALHE            TO WS-REG-RELATOR
+           WRITE WS-REG-RELATOR
+
+           MOVE 'VITORIAS'                  TO WS-LINHA-DET-ROTULO
+           MOVE WS-TOT-VITORIAS             TO WS-LINHA-DET-VALOR
+           MOVE WS-LINHA-DETALHE            TO WS-REG-RELATOR
+           WRITE WS-REG-RELATOR
+
+           MOVE 'DERROTAS'                  TO WS-LINHA-DET-ROTULO
+           MOVE WS-TOT-DERROTAS             TO WS-LINHA-DET-VALOR
+           MOVE WS-LINHA-DETALHE            TO WS-REG-RELATOR
+           WRITE WS-REG-RELATOR
+
+           MOVE 'MEDIA DE TENTATIVAS/VITORIA' TO WS-LINHA-DET-ROTULO
+           MOVE WS-MEDIA-TENTA-VIT          TO WS-LINHA-DET-VALOR
+           MOVE WS-LINHA-DETALHE            TO WS-REG-RELATOR
+           WRITE WS-REG-RELATOR
+           .
+
+      * LISTA OS 10 MAIORES PONTUADORES DO DIA, VIA CURSOR.
+       4000-IMPRIME-PLACAR.
+           EXEC SQL
+              OPEN CUR-PLACAR
+           END-EXEC
+
+           PERFORM 4100-BUSCA-PLACAR THRU 4100-BUSCA-PLACAR-EXIT
+               UNTIL SQLCODE NOT EQUAL 0
+
+           EXEC SQL
+              CLOSE CUR-PLACAR
+           END-EXEC
+           .
+
+       4100-BUSCA-PLACAR.
+           EXEC SQL
+              FETCH CUR-PLACAR
+                INTO :DCLPLC-INICIAIS, :DCLPLC-PONTUACAO,
+                     :DCLPLC-TENTATIVAS
+           END-EXEC
+
+           IF SQLCODE EQUAL 0
+               MOVE DCLPLC-INICIAIS         TO WS-LINHA-PLC-INICIAIS
+               MOVE DCLPLC-PONTUACAO        TO WS-LINHA-PLC-PONTOS
+               MOVE DCLPLC-TENTATIVAS       TO WS-LINHA-PLC-TENTA
+               MOVE WS-LINHA-PLACAR         TO WS-REG-RELATOR
+               WRITE WS-REG-RELATOR
+           END-IF
+           .
+       4100-BUSCA-PLACAR-EXIT.
+           EXIT.
+
+       9000-ENCERRA.
+           CLOSE RELATOR
+           STOP RUN
+           .
