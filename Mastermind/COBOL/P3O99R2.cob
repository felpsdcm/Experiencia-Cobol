@@ -0,0 +1,633 @@
+      *----------------------------------------------------------------*
+       IDENTIFICATION                      DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.                         P3O99R2.
+       AUTHOR.                             FELIPE.
+
+      *----------------------------------------------------------------*
+      * BACKUP NOTURNO DE SENHAS E DAS TABELAS DE HISTORICO DO JOGO
+      * (PLACAR, HISTJOGO, JOGO_ATIVO, AUDITORIA, ULTIMA_SENHA) PARA
+      * ARQUIVOS SEQUENCIAIS, UM POR TABELA. AO FINAL DE CADA DESCARGA
+      * CONFERE A QUANTIDADE DE LINHAS GRAVADAS CONTRA O COUNT(*) DA
+      * TABELA E CONTRA A CARDINALIDADE DO CATALOGO DO DB2
+      * (SYSIBM.SYSTABLES.CARD), PARA UMA CARGA RUIM OU UM DELETE
+      * ACIDENTAL DURANTE O DIA NAO PASSAREM DESPERCEBIDOS.
+      *----------------------------------------------------------------*
+       ENVIRONMENT                         DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION                       SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT                        SECTION.
+       FILE-CONTROL.
+           SELECT SENHAEXT                 ASSIGN TO SENHAEXT
+                                            ORGANIZATION IS SEQUENTIAL.
+           SELECT PLACAEXT                 ASSIGN TO PLACAEXT
+                                            ORGANIZATION IS SEQUENTIAL.
+           SELECT HISTJEXT                 ASSIGN TO HISTJEXT
+                                            ORGANIZATION IS SEQUENTIAL.
+           SELECT JOGOAEXT                 ASSIGN TO JOGOAEXT
+                                            ORGANIZATION IS SEQUENTIAL.
+           SELECT AUDITEXT                 ASSIGN TO AUDITEXT
+                                            ORGANIZATION IS SEQUENTIAL.
+           SELECT ULTSEEXT                 ASSIGN TO ULTSEEXT
+                                            ORGANIZATION IS SEQUENTIAL.
+
+      *----------------------------------------------------------------*
+       DATA                                DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+       FD  SENHAEXT
+           RECORDING MODE IS F.
+       01  WS-REG-SENHAEXT                 PIC X(80).
+
+       FD  PLACAEXT
+           RECORDING MODE IS F.
+       01  WS-REG-PLACAEXT                 PIC X(80).
+
+       FD  HISTJEXT
+           RECORDING MODE IS F.
+       01  WS-REG-HISTJEXT                 PIC X(80).
+
+       FD  JOGOAEXT
+           RECORDING MODE IS F.
+       01  WS-REG-JOGOAEXT                 PIC X(150).
+
+       FD  AUDITEXT
+           RECORDING MODE IS F.
+       01  WS-REG-AUDITEXT                 PIC X(80).
+
+       FD  ULTSEEXT
+           RECORDING MODE IS F.
+       01  WS-REG-ULTSEEXT                 PIC X(80).
+
+       WORKING-STORAGE                     SECTION.
+      *----------------------------------------------------------------*
+       77  WS-NOME-TABELA                  PIC X(18).
+       77  WS-CONT-ARQUIVO                 PIC 9(09) COMP VALUE 0.
+       77  WS-CONT-BANCO                   PIC S9(09) COMP VALUE 0.
+       77  WS-CARD-CATALOGO                PIC S9(09) COMP VALUE 0.
+
+       01  WS-LINHA-SENHA.
+           05 WS-LIN-SNH-ID                PIC Z(08)9.
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 WS-LIN-SNH-LETRAS            PIC X(05).
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 WS-LIN-SNH-NIVEL             PIC Z(03)9.
+           05 FILLER                       PIC X(60) VALUE SPACES.
+
+       01  WS-LINHA-PLACAR.
+           05 WS-LIN-PLC-ID                PIC Z(08)9.
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 WS-LIN-PLC-USERID            PIC X(08).
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 WS-LIN-PLC-INICIAIS          PIC X(03).
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 WS-LIN-PLC-PONTUACAO         PIC Z(08)9.
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 WS-LIN-PLC-TENTATIVAS        PIC Z(08)9.
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 WS-LIN-PLC-DATA              PIC X(10).
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 WS-LIN-PLC-HORA              PIC X(08).
+           05 FILLER                       PIC X(18) VALUE SPACES.
+
+       01  WS-LINHA-HISTJOGO.
+           05 WS-LIN-HJ-ID                 PIC Z(08)9.
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 WS-LIN-HJ-USERID             PIC X(08).
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 WS-LIN-HJ-RESULTADO          PIC X(01).
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 WS-LIN-HJ-TENTATIVAS         PIC Z(08)9.
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 WS-LIN-HJ-PONTUACAO          PIC Z(08)9.
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 WS-LIN-HJ-DATA               PIC X(10).
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 WS-LIN-HJ-HORA               PIC X(08).
+           05 FILLER                       PIC X(20) VALUE SPACES.
+
+       01  WS-LINHA-JOGOATIVO.
+           05 WS-LIN-JA-TERMINAL           PIC X(04).
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 WS-LIN-JA-USERID             PIC X(08).
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 WS-LIN-JA-SENHA              PIC X(05).
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 WS-LIN-JA-TENTATIVAS         PIC Z(08)9.
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 WS-LIN-JA-PONTUACAO          PIC Z(08)9.
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 WS-LIN-JA-HISTORICO          PIC X(80).
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 WS-LIN-JA-DATA               PIC X(10).
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 WS-LIN-JA-HORA               PIC X(08).
+           05 FILLER                       PIC X(10) VALUE SPACES.
+
+       01  WS-LINHA-AUDITORIA.
+           05 WS-LIN-AU-ID                 PIC Z(08)9.
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 WS-LIN-AU-TERMINAL           PIC X(04).
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 WS-LIN-AU-TASKN              PIC Z(08)9.
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 WS-LIN-AU-USERID             PIC X(08).
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 WS-LIN-AU-TENTATIVA          PIC X(05).
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 WS-LIN-AU-ACERTOS-CERTOS     PIC Z(03)9.
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 WS-LIN-AU-ACERTOS-ERRADOS    PIC Z(03)9.
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 WS-LIN-AU-DATA               PIC X(10).
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 WS-LIN-AU-HORA               PIC X(08).
+           05 FILLER                       PIC X(11) VALUE SPACES.
+
+       01  WS-LINHA-ULTSENHA.
+           05 WS-LIN-US-TERMINAL           PIC X(04).
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 WS-LIN-US-USERID             PIC X(08).
+           05 FILLER                       PIC X(01) VALUE SPACES.
+           05 WS-LIN-US-SENHA-ID           PIC Z(08)9.
+           05 FILLER                       PIC X(57) VALUE SPACES.
+
+           EXEC SQL
+              INCLUDE DCLSENHA
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE DCLPLACAR
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE DCLHISTJ
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE DCLJOGOA
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE DCLAUDIT
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE DCLULTS
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+      * CURSORES DE DESCARGA, UM POR TABELA, NA ORDEM EM QUE SAO LIDOS.
+           EXEC SQL
+              DECLARE CUR-SENHAS CURSOR FOR
+                 SELECT ID, LETRA_1, LETRA_2, LETRA_3, LETRA_4, LETRA_5,
+                        NIVEL
+                   FROM SENHAS
+                  ORDER BY ID
+           END-EXEC.
+
+           EXEC SQL
+              DECLARE CUR-PLACARB CURSOR FOR
+                 SELECT ID, USERID, INICIAIS, PONTUACAO, TENTATIVAS,
+                        DATA_JOGO, HORA_JOGO
+                   FROM PLACAR
+                  ORDER BY ID
+           END-EXEC.
+
+           EXEC SQL
+              DECLARE CUR-HISTJOGO CURSOR FOR
+                 SELECT ID, USERID, RESULTADO, TENTATIVAS, PONTUACAO,
+                        DATA_JOGO, HORA_JOGO
+                   FROM HISTJOGO
+                  ORDER BY ID
+           END-EXEC.
+
+           EXEC SQL
+              DECLARE CUR-JOGOATIVO CURSOR FOR
+                 SELECT TERMINAL, USERID, SENHA, TENTATIVAS, PONTUACAO,
+                        HISTORICO, DATA_JOGO, HORA_JOGO
+                   FROM JOGO_ATIVO
+                  ORDER BY TERMINAL
+           END-EXEC.
+
+           EXEC SQL
+              DECLARE CUR-AUDITORIA CURSOR FOR
+                 SELECT ID, TERMINAL, TASKN, USERID, TENTATIVA,
+                        ACERTOS_CERTOS, ACERTOS_ERRADOS, DATA_JOGADA,
+                        HORA_JOGADA
+                   FROM AUDITORIA
+                  ORDER BY ID
+           END-EXEC.
+
+           EXEC SQL
+              DECLARE CUR-ULTSENHA CURSOR FOR
+                 SELECT TERMINAL, USERID, SENHA_ID
+                   FROM ULTIMA_SENHA
+                  ORDER BY TERMINAL
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+       PROCEDURE                           DIVISION.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZA
+           PERFORM 2000-BACKUP-SENHAS
+           PERFORM 2100-BACKUP-PLACAR
+           PERFORM 2200-BACKUP-HISTJOGO
+           PERFORM 2300-BACKUP-JOGOATIVO
+           PERFORM 2400-BACKUP-AUDITORIA
+           PERFORM 2500-BACKUP-ULTSENHA
+           PERFORM 9000-ENCERRA
+           .
+
+       1000-INICIALIZA.
+           OPEN OUTPUT SENHAEXT
+           OPEN OUTPUT PLACAEXT
+           OPEN OUTPUT HISTJEXT
+           OPEN OUTPUT JOGOAEXT
+           OPEN OUTPUT AUDITEXT
+           OPEN OUTPUT ULTSEEXT
+
+           DISPLAY 'P3O99R2 - BACKUP NOTURNO INICIADO'
+           .
+
+      * DESCARGA DE SENHAS.
+       2000-BACKUP-SENHAS.
+           MOVE 0                          TO WS-CONT-ARQUIVO
+           MOVE 'SENHAS'                   TO WS-NOME-TABELA
+
+           EXEC SQL
+              OPEN CUR-SENHAS
+           END-EXEC
+
+           PERFORM 2010-GRAVA-SENHA THRU 2010-GRAVA-SENHA-EXIT
+               UNTIL SQLCODE NOT EQUAL 0
+
+           EXEC SQL
+              CLOSE CUR-SENHAS
+           END-EXEC
+
+           EXEC SQL
+              SELECT COUNT(*)
+                INTO :WS-CONT-BANCO
+                FROM SENHAS
+           END-EXEC
+
+           EXEC SQL
+              SELECT CARD
+                INTO :WS-CARD-CATALOGO
+                FROM SYSIBM.SYSTABLES
+               WHERE NAME = 'SENHAS'
+           END-EXEC
+
+           PERFORM 9100-CONFERE-CONTAGEM
+           .
+
+       2010-GRAVA-SENHA.
+           EXEC SQL
+              FETCH CUR-SENHAS
+                INTO :DCLSNH-ID, :DCLSNH-LETRA-1, :DCLSNH-LETRA-2,
+                     :DCLSNH-LETRA-3, :DCLSNH-LETRA-4, :DCLSNH-LETRA-5,
+                     :DCLSNH-NIVEL
+           END-EXEC
+
+           IF SQLCODE EQUAL 0
+               MOVE DCLSNH-ID               TO WS-LIN-SNH-ID
+               MOVE DCLSNH-LETRA-1          TO WS-LIN-SNH-LETRAS(1:1)
+               MOVE DCLSNH-LETRA-2          TO WS-LIN-SNH-LETRAS(2:1)
+               MOVE DCLSNH-LETRA-3          TO WS-LIN-SNH-LETRAS(3:1)
+               MOVE DCLSNH-LETRA-4          TO WS-LIN-SNH-LETRAS(4:1)
+               MOVE DCLSNH-LETRA-5          TO WS-LIN-SNH-LETRAS(5:1)
+               MOVE DCLSNH-NIVEL            TO WS-LIN-SNH-NIVEL
+               MOVE WS-LINHA-SENHA          TO WS-REG-SENHAEXT
+               WRITE WS-REG-SENHAEXT
+               ADD 1                        TO WS-CONT-ARQUIVO
+           END-IF
+           .
+       2010-GRAVA-SENHA-EXIT.
+           EXIT.
+
+      * DESCARGA DE PLACAR.
+       2100-BACKUP-PLACAR.
+           MOVE 0                          TO WS-CONT-ARQUIVO
+           MOVE 'PLACAR'                   TO WS-NOME-TABELA
+
+           EXEC SQL
+              OPEN CUR-PLACARB
+           END-EXEC
+
+           PERFORM 2110-GRAVA-PLACAR THRU 2110-GRAVA-PLACAR-EXIT
+               UNTIL SQLCODE NOT EQUAL 0
+
+           EXEC SQL
+              CLOSE CUR-PLACARB
+           END-EXEC
+
+           EXEC SQL
+              SELECT COUNT(*)
+                INTO :WS-CONT-BANCO
+                FROM PLACAR
+           END-EXEC
+
+           EXEC SQL
+              SELECT CARD
+                INTO :WS-CARD-CATALOGO
+                FROM SYSIBM.SYSTABLES
+               WHERE NAME = 'PLACAR'
+           END-EXEC
+
+           PERFORM 9100-CONFERE-CONTAGEM
+           .
+
+       2110-GRAVA-PLACAR.
+           EXEC SQL
+              FETCH CUR-PLACARB
+                INTO :DCLPLC-ID, :DCLPLC-USERID, :DCLPLC-INICIAIS,
+                     :DCLPLC-PONTUACAO, :DCLPLC-TENTATIVAS,
+                     :DCLPLC-DATA-JOGO, :DCLPLC-HORA-JOGO
+           END-EXEC
+
+           IF SQLCODE EQUAL 0
+               MOVE DCLPLC-ID               TO WS-LIN-PLC-ID
+               MOVE DCLPLC-USERID           TO WS-LIN-PLC-USERID
+               MOVE DCLPLC-INICIAIS         TO WS-LIN-PLC-INICIAIS
+               MOVE DCLPLC-PONTUACAO        TO WS-LIN-PLC-PONTUACAO
+               MOVE DCLPLC-TENTATIVAS       TO WS-LIN-PLC-TENTATIVAS
+               MOVE DCLPLC-DATA-JOGO        TO WS-LIN-PLC-DATA
+               MOVE DCLPLC-HORA-JOGO        TO WS-LIN-PLC-HORA
+               MOVE WS-LINHA-PLACAR         TO WS-REG-PLACAEXT
+               WRITE WS-REG-PLACAEXT
+               ADD 1                        TO WS-CONT-ARQUIVO
+           END-IF
+           .
+       2110-GRAVA-PLACAR-EXIT.
+           EXIT.
+
+      * DESCARGA DE HISTJOGO.
+       2200-BACKUP-HISTJOGO.
+           MOVE 0                          TO WS-CONT-ARQUIVO
+           MOVE 'HISTJOGO'                 TO WS-NOME-TABELA
+
+           EXEC SQL
+              OPEN CUR-HISTJOGO
+           END-EXEC
+
+           PERFORM 2210-GRAVA-HISTJOGO THRU 2210-GRAVA-HISTJOGO-EXIT
+               UNTIL SQLCODE NOT EQUAL 0
+
+           EXEC SQL
+              CLOSE CUR-HISTJOGO
+           END-EXEC
+
+           EXEC SQL
+              SELECT COUNT(*)
+                INTO :WS-CONT-BANCO
+                FROM HISTJOGO
+           END-EXEC
+
+           EXEC SQL
+              SELECT CARD
+                INTO :WS-CARD-CATALOGO
+                FROM SYSIBM.SYSTABLES
+               WHERE NAME = 'HISTJOGO'
+           END-EXEC
+
+           PERFORM 9100-CONFERE-CONTAGEM
+           .
+
+       2210-GRAVA-HISTJOGO.
+           EXEC SQL
+              FETCH CUR-HISTJOGO
+                INTO :DCLHJ-ID, :DCLHJ-USERID, :DCLHJ-RESULTADO,
+                     :DCLHJ-TENTATIVAS, :DCLHJ-PONTUACAO,
+                     :DCLHJ-DATA-JOGO, :DCLHJ-HORA-JOGO
+           END-EXEC
+
+           IF SQLCODE EQUAL 0
+               MOVE DCLHJ-ID                TO WS-LIN-HJ-ID
+               MOVE DCLHJ-USERID            TO WS-LIN-HJ-USERID
+               MOVE DCLHJ-RESULTADO         TO WS-LIN-HJ-RESULTADO
+               MOVE DCLHJ-TENTATIVAS        TO WS-LIN-HJ-TENTATIVAS
+               MOVE DCLHJ-PONTUACAO         TO WS-LIN-HJ-PONTUACAO
+               MOVE DCLHJ-DATA-JOGO         TO WS-LIN-HJ-DATA
+               MOVE DCLHJ-HORA-JOGO         TO WS-LIN-HJ-HORA
+               MOVE WS-LINHA-HISTJOGO       TO WS-REG-HISTJEXT
+               WRITE WS-REG-HISTJEXT
+               ADD 1                        TO WS-CONT-ARQUIVO
+           END-IF
+           .
+       2210-GRAVA-HISTJOGO-EXIT.
+           EXIT.
+
+      * DESCARGA DE JOGO_ATIVO.
+       2300-BACKUP-JOGOATIVO.
+           MOVE 0                          TO WS-CONT-ARQUIVO
+           MOVE 'JOGO_ATIVO'               TO WS-NOME-TABELA
+
+           EXEC SQL
+              OPEN CUR-JOGOATIVO
+           END-EXEC
+
+           PERFORM 2310-GRAVA-JOGOATIVO THRU 2310-GRAVA-JOGOATIVO-EXIT
+               UNTIL SQLCODE NOT EQUAL 0
+
+           EXEC SQL
+              CLOSE CUR-JOGOATIVO
+           END-EXEC
+
+           EXEC SQL
+              SELECT COUNT(*)
+                INTO :WS-CONT-BANCO
+                FROM JOGO_ATIVO
+           END-EXEC
+
+           EXEC SQL
+              SELECT CARD
+                INTO :WS-CARD-CATALOGO
+                FROM SYSIBM.SYSTABLES
+               WHERE NAME = 'JOGO_ATIVO'
+           END-EXEC
+
+           PERFORM 9100-CONFERE-CONTAGEM
+           .
+
+       2310-GRAVA-JOGOATIVO.
+           EXEC SQL
+              FETCH CUR-JOGOATIVO
+                INTO :DCLJA-TERMINAL, :DCLJA-USERID, :DCLJA-SENHA,
+                     :DCLJA-TENTATIVAS, :DCLJA-PONTUACAO,
+                     :DCLJA-HISTORICO, :DCLJA-DATA-JOGO,
+                     :DCLJA-HORA-JOGO
+           END-EXEC
+
+           IF SQLCODE EQUAL 0
+               MOVE DCLJA-TERMINAL          TO WS-LIN-JA-TERMINAL
+               MOVE DCLJA-USERID            TO WS-LIN-JA-USERID
+               MOVE DCLJA-SENHA             TO WS-LIN-JA-SENHA
+               MOVE DCLJA-TENTATIVAS        TO WS-LIN-JA-TENTATIVAS
+               MOVE DCLJA-PONTUACAO         TO WS-LIN-JA-PONTUACAO
+               MOVE DCLJA-HISTORICO         TO WS-LIN-JA-HISTORICO
+               MOVE DCLJA-DATA-JOGO         TO WS-LIN-JA-DATA
+               MOVE DCLJA-HORA-JOGO         TO WS-LIN-JA-HORA
+               MOVE WS-LINHA-JOGOATIVO      TO WS-REG-JOGOAEXT
+               WRITE WS-REG-JOGOAEXT
+               ADD 1                        TO WS-CONT-ARQUIVO
+           END-IF
+           .
+       2310-GRAVA-JOGOATIVO-EXIT.
+           EXIT.
+
+      * DESCARGA DE AUDITORIA.
+       2400-BACKUP-AUDITORIA.
+           MOVE 0                          TO WS-CONT-ARQUIVO
+           MOVE 'AUDITORIA'                TO WS-NOME-TABELA
+
+           EXEC SQL
+              OPEN CUR-AUDITORIA
+           END-EXEC
+
+           PERFORM 2410-GRAVA-AUDITORIA THRU 2410-GRAVA-AUDITORIA-EXIT
+               UNTIL SQLCODE NOT EQUAL 0
+
+           EXEC SQL
+              CLOSE CUR-AUDITORIA
+           END-EXEC
+
+           EXEC SQL
+              SELECT COUNT(*)
+                INTO :WS-CONT-BANCO
+                FROM AUDITORIA
+           END-EXEC
+
+           EXEC SQL
+              SELECT CARD
+                INTO :WS-CARD-CATALOGO
+                FROM SYSIBM.SYSTABLES
+               WHERE NAME = 'AUDITORIA'
+           END-EXEC
+
+           PERFORM 9100-CONFERE-CONTAGEM
+           .
+
+       2410-GRAVA-AUDITORIA.
+           EXEC SQL
+              FETCH CUR-AUDITORIA
+                INTO :DCLAU-ID, :DCLAU-TERMINAL, :DCLAU-TASKN,
+                     :DCLAU-USERID, :DCLAU-TENTATIVA,
+                     :DCLAU-ACERTOS-CERTOS, :DCLAU-ACERTOS-ERRADOS,
+                     :DCLAU-DATA-JOGADA, :DCLAU-HORA-JOGADA
+           END-EXEC
+
+           IF SQLCODE EQUAL 0
+               MOVE DCLAU-ID                TO WS-LIN-AU-ID
+               MOVE DCLAU-TERMINAL          TO WS-LIN-AU-TERMINAL
+               MOVE DCLAU-TASKN             TO WS-LIN-AU-TASKN
+               MOVE DCLAU-USERID            TO WS-LIN-AU-USERID
+               MOVE DCLAU-TENTATIVA         TO WS-LIN-AU-TENTATIVA
+               MOVE DCLAU-ACERTOS-CERTOS    TO WS-LIN-AU-ACERTOS-CERTOS
+               MOVE DCLAU-ACERTOS-ERRADOS   TO WS-LIN-AU-ACERTOS-ERRADOS
+               MOVE DCLAU-DATA-JOGADA       TO WS-LIN-AU-DATA
+               MOVE DCLAU-HORA-JOGADA       TO WS-LIN-AU-HORA
+               MOVE WS-LINHA-AUDITORIA      TO WS-REG-AUDITEXT
+               WRITE WS-REG-AUDITEXT
+               ADD 1                        TO WS-CONT-ARQUIVO
+           END-IF
+           .
+       2410-GRAVA-AUDITORIA-EXIT.
+           EXIT.
+
+      * DESCARGA DE ULTIMA_SENHA.
+       2500-BACKUP-ULTSENHA.
+           MOVE 0                          TO WS-CONT-ARQUIVO
+           MOVE 'ULTIMA_SENHA'             TO WS-NOME-TABELA
+
+           EXEC SQL
+              OPEN CUR-ULTSENHA
+           END-EXEC
+
+           PERFORM 2510-GRAVA-ULTSENHA THRU 2510-GRAVA-ULTSENHA-EXIT
+               UNTIL SQLCODE NOT EQUAL 0
+
+           EXEC SQL
+              CLOSE CUR-ULTSENHA
+           END-EXEC
+
+           EXEC SQL
+              SELECT COUNT(*)
+                INTO :WS-CONT-BANCO
+                FROM ULTIMA_SENHA
+           END-EXEC
+
+           EXEC SQL
+              SELECT CARD
+                INTO :WS-CARD-CATALOGO
+                FROM SYSIBM.SYSTABLES
+               WHERE NAME = 'ULTIMA_SENHA'
+           END-EXEC
+
+           PERFORM 9100-CONFERE-CONTAGEM
+           .
+
+       2510-GRAVA-ULTSENHA.
+           EXEC SQL
+              FETCH CUR-ULTSENHA
+                INTO :DCLUS-TERMINAL, :DCLUS-USERID, :DCLUS-SENHA-ID
+           END-EXEC
+
+           IF SQLCODE EQUAL 0
+               MOVE DCLUS-TERMINAL          TO WS-LIN-US-TERMINAL
+               MOVE DCLUS-USERID            TO WS-LIN-US-USERID
+               MOVE DCLUS-SENHA-ID          TO WS-LIN-US-SENHA-ID
+               MOVE WS-LINHA-ULTSENHA       TO WS-REG-ULTSEEXT
+               WRITE WS-REG-ULTSEEXT
+               ADD 1                        TO WS-CONT-ARQUIVO
+           END-IF
+           .
+       2510-GRAVA-ULTSENHA-EXIT.
+           EXIT.
+
+      * IMPRIME NO SYSOUT A CONFERENCIA DE LINHAS GRAVADAS NO ARQUIVO
+      * CONTRA O COUNT(*) DA TABELA E CONTRA A CARDINALIDADE DO
+      * CATALOGO DO DB2, PARA O OPERADOR NOTAR UMA DIVERGENCIA NO JOB.
+       9100-CONFERE-CONTAGEM.
+           DISPLAY 'TABELA ' WS-NOME-TABELA
+           DISPLAY '   LINHAS GRAVADAS NO ARQUIVO...........: '
+                   WS-CONT-ARQUIVO
+           DISPLAY '   LINHAS NA TABELA (COUNT(*))..........: '
+                   WS-CONT-BANCO
+           DISPLAY '   CARDINALIDADE NO CATALOGO (SYSTABLES): '
+                   WS-CARD-CATALOGO
+
+           IF WS-CONT-ARQUIVO NOT EQUAL WS-CONT-BANCO
+               DISPLAY
+                 '   *** ATENCAO: ARQUIVO DIVERGE DO COUNT(*) DA '
+                 'TABELA ***'
+           END-IF
+
+      * CARD E A ESTATISTICA DO CATALOGO (ATUALIZADA PELO RUNSTATS),
+      * NAO UMA CONTAGEM EM TEMPO REAL - UMA DIVERGENCIA AQUI PODE SO
+      * SIGNIFICAR RUNSTATS DESATUALIZADO, MAS AINDA VALE AVISAR.
+           IF WS-CONT-ARQUIVO NOT EQUAL WS-CARD-CATALOGO
+               DISPLAY
+                 '   *** ATENCAO: ARQUIVO DIVERGE DA CARDINALIDADE DO '
+                 'CATALOGO (RUNSTATS DESATUALIZADO?) ***'
+           END-IF
+           .
+
+       9000-ENCERRA.
+           CLOSE SENHAEXT
+           CLOSE PLACAEXT
+           CLOSE HISTJEXT
+           CLOSE JOGOAEXT
+           CLOSE AUDITEXT
+           CLOSE ULTSEEXT
+
+           DISPLAY 'P3O99R2 - BACKUP NOTURNO CONCLUIDO'
+           STOP RUN
+           .
