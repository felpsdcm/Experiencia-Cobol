@@ -0,0 +1,23 @@
+      ******************************************************************
+      * SYMBOLIC MAP FOR MAPSET M3O99B8, MAP MAPAMNU                   *
+      * TELA DE MENU PRINCIPAL (JOGAR / TUTORIAL / PLACAR).            *
+      * GENERATED FROM THE BMS MAPSET SOURCE BY DFHMSD/DFHMDF MACROS.  *
+      * DO NOT EDIT BY HAND - REASSEMBLE THE MAPSET AND COPY AGAIN.    *
+      ******************************************************************
+       01  MAPAMNUI.
+           02 OPCAOL               PIC S9(04) COMP.
+           02 OPCAOA               PIC X(01).
+           02 OPCAOI               PIC X(01).
+      * PLAC1O A PLAC5O E MSGO NAO TEM CONTRAPARTIDA NO LADO DE
+      * ENTRADA (SAO CAMPOS SO DE SAIDA) - FILLER SO PARA O LADO I
+      * TER O MESMO TAMANHO TOTAL DO LADO O.
+           02 FILLER               PIC X(259).
+
+       01  MAPAMNUO REDEFINES MAPAMNUI.
+           02 FILLER               PIC X(03).
+           02 MSGO                 PIC X(60).
+           02 PLAC1O               PIC X(40).
+           02 PLAC2O               PIC X(40).
+           02 PLAC3O               PIC X(40).
+           02 PLAC4O               PIC X(40).
+           02 PLAC5O               PIC X(40).
