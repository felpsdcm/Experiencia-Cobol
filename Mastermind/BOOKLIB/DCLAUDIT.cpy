@@ -0,0 +1,50 @@
+      ******************************************************************
+      * DCLGEN TABLE(AUDITORIA)                                        *
+      *        LIBRARY(FS.FSYS004.BOOKLIB(DCLAUDIT))                   *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(DCLAU-)                                           *
+      *        STRUCTURE(DCL-AUDITORIA)                                *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      *                                                                *
+      * UMA LINHA POR TENTATIVA JOGADA EM Y1B0, PARA TRILHA DE         *
+      * AUDITORIA (QUEM JOGOU O QUE, QUANDO, E COM QUE RESULTADO).     *
+      ******************************************************************
+           EXEC SQL DECLARE AUDITORIA TABLE
+           ( ID                             INTEGER NOT NULL,
+             TERMINAL                       CHAR(4) NOT NULL,
+             TASKN                          INTEGER NOT NULL,
+             USERID                         CHAR(8) NOT NULL,
+             TENTATIVA                      CHAR(5) NOT NULL,
+             ACERTOS_CERTOS                 INTEGER NOT NULL,
+             ACERTOS_ERRADOS                INTEGER NOT NULL,
+             DATA_JOGADA                    DATE NOT NULL,
+             HORA_JOGADA                    TIME NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE AUDITORIA                          *
+      ******************************************************************
+       01  DCL-AUDITORIA.
+      *                       ID
+           10 DCLAU-ID              PIC S9(9) USAGE COMP.
+      *                       TERMINAL
+           10 DCLAU-TERMINAL        PIC X(4).
+      *                       TASKN
+           10 DCLAU-TASKN           PIC S9(9) USAGE COMP.
+      *                       USERID
+           10 DCLAU-USERID          PIC X(8).
+      *                       TENTATIVA
+           10 DCLAU-TENTATIVA       PIC X(5).
+      *                       ACERTOS_CERTOS
+           10 DCLAU-ACERTOS-CERTOS  PIC S9(9) USAGE COMP.
+      *                       ACERTOS_ERRADOS
+           10 DCLAU-ACERTOS-ERRADOS PIC S9(9) USAGE COMP.
+      *                       DATA_JOGADA
+           10 DCLAU-DATA-JOGADA     PIC X(10).
+      *                       HORA_JOGADA
+           10 DCLAU-HORA-JOGADA     PIC X(8).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 9       *
+      ******************************************************************
