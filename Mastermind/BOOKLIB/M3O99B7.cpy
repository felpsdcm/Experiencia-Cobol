@@ -0,0 +1,52 @@
+      ******************************************************************
+      * SYMBOLIC MAP FOR MAPSET M3O99B7, MAP MAPAMAN                   *
+      * TELA DE MANUTENCAO DA TABELA SENHAS (INCLUSAO / ALTERACAO /    *
+      * EXCLUSAO / CONSULTA).                                          *
+      * GENERATED FROM THE BMS MAPSET SOURCE BY DFHMSD/DFHMDF MACROS.  *
+      * DO NOT EDIT BY HAND - REASSEMBLE THE MAPSET AND COPY AGAIN.    *
+      ******************************************************************
+       01  MAPAMANI.
+           02 FUNCL                PIC S9(04) COMP.
+           02 FUNCA                PIC X(01).
+           02 FUNCI                PIC X(01).
+           02 IDL                  PIC S9(04) COMP.
+           02 IDA                  PIC X(01).
+           02 IDI                  PIC 9(09).
+           02 LETRA1L              PIC S9(04) COMP.
+           02 LETRA1A              PIC X(01).
+           02 LETRA1I              PIC X(01).
+           02 LETRA2L              PIC S9(04) COMP.
+           02 LETRA2A              PIC X(01).
+           02 LETRA2I              PIC X(01).
+           02 LETRA3L              PIC S9(04) COMP.
+           02 LETRA3A              PIC X(01).
+           02 LETRA3I              PIC X(01).
+           02 LETRA4L              PIC S9(04) COMP.
+           02 LETRA4A              PIC X(01).
+           02 LETRA4I              PIC X(01).
+           02 LETRA5L              PIC S9(04) COMP.
+           02 LETRA5A              PIC X(01).
+           02 LETRA5I              PIC X(01).
+           02 NIVELL               PIC S9(04) COMP.
+           02 NIVELA               PIC X(01).
+           02 NIVELI               PIC 9(04).
+           02 MSGI                 PIC X(60).
+
+       01  MAPAMANO REDEFINES MAPAMANI.
+           02 FILLER               PIC X(03).
+           02 FUNCO                PIC X(01).
+           02 FILLER               PIC X(03).
+           02 IDO                  PIC 9(09).
+           02 FILLER               PIC X(03).
+           02 LETRA1O              PIC X(01).
+           02 FILLER               PIC X(03).
+           02 LETRA2O              PIC X(01).
+           02 FILLER               PIC X(03).
+           02 LETRA3O              PIC X(01).
+           02 FILLER               PIC X(03).
+           02 LETRA4O              PIC X(01).
+           02 FILLER               PIC X(03).
+           02 LETRA5O              PIC X(01).
+           02 FILLER               PIC X(03).
+           02 NIVELO               PIC 9(04).
+           02 MSGO                 PIC X(60).
