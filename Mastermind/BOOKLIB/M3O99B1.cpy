@@ -0,0 +1,80 @@
+      ******************************************************************
+      * SYMBOLIC MAP FOR MAPSET M3O99B1, MAP MAPASEN                   *
+      * GENERATED FROM THE BMS MAPSET SOURCE BY DFHMSD/DFHMDF MACROS.  *
+      * DO NOT EDIT BY HAND - REASSEMBLE THE MAPSET AND COPY AGAIN.    *
+      ******************************************************************
+       01  MAPASENI.
+           02 TERMI                PIC X(04).
+           02 TRANSI               PIC X(04).
+           02 TASKI                PIC 9(07).
+           02 FASEI                PIC X(01).
+           02 DATAI                PIC X(10).
+           02 HORAI                PIC X(08).
+           02 LETRA1L              PIC S9(04) COMP.
+           02 LETRA1A              PIC X(01).
+           02 LETRA1I              PIC X(01).
+           02 LETRA2L              PIC S9(04) COMP.
+           02 LETRA2A              PIC X(01).
+           02 LETRA2I              PIC X(01).
+           02 LETRA3L              PIC S9(04) COMP.
+           02 LETRA3A              PIC X(01).
+           02 LETRA3I              PIC X(01).
+           02 LETRA4L              PIC S9(04) COMP.
+           02 LETRA4A              PIC X(01).
+           02 LETRA4I              PIC X(01).
+           02 LETRA5L              PIC S9(04) COMP.
+           02 LETRA5A              PIC X(01).
+           02 LETRA5I              PIC X(01).
+           02 CONTI                PIC 9(04).
+           02 CERTASI              PIC 9(04).
+           02 ERRADASI             PIC 9(04).
+           02 MSGI                 PIC X(40).
+      * HISTORICO DAS TENTATIVAS - UMA LINHA DE TELA POR TENTATIVA,
+      * O ATRIBUTO DE COR (TENTnC) PERMITE DESTACAR ACERTOS EM VERDE
+      * E LETRAS PRESENTES PORTO FORA DE POSICAO EM AMARELO.
+           02 TENT1C               PIC X(01).
+           02 TENT1I               PIC X(05).
+           02 TENT2C               PIC X(01).
+           02 TENT2I               PIC X(05).
+           02 TENT3C               PIC X(01).
+           02 TENT3I               PIC X(05).
+           02 TENT4C               PIC X(01).
+           02 TENT4I               PIC X(05).
+           02 TENT5C               PIC X(01).
+           02 TENT5I               PIC X(05).
+           02 TENT6C               PIC X(01).
+           02 TENT6I               PIC X(05).
+           02 TENT7C               PIC X(01).
+           02 TENT7I               PIC X(05).
+           02 TENT8C               PIC X(01).
+           02 TENT8I               PIC X(05).
+           02 TENT9C               PIC X(01).
+           02 TENT9I               PIC X(05).
+           02 TENT10C              PIC X(01).
+           02 TENT10I              PIC X(05).
+           02 TENT11C              PIC X(01).
+           02 TENT11I              PIC X(05).
+           02 TENT12C              PIC X(01).
+           02 TENT12I              PIC X(05).
+           02 TENT13C              PIC X(01).
+           02 TENT13I              PIC X(05).
+           02 TENT14C              PIC X(01).
+           02 TENT14I              PIC X(05).
+           02 TENT15C              PIC X(01).
+           02 TENT15I              PIC X(05).
+           02 TENT16C              PIC X(01).
+           02 TENT16I              PIC X(05).
+
+       01  MAPASENO REDEFINES MAPASENI.
+           02 TERMO                PIC X(04).
+           02 TRANSO               PIC X(04).
+           02 TASKO                PIC 9(07).
+           02 FASEO                PIC X(01).
+           02 DATAO                PIC X(10).
+           02 HORAO                PIC X(08).
+           02 FILLER               PIC X(04) OCCURS 5.
+           02 CONTO                PIC 9(04).
+           02 CERTASO              PIC 9(04).
+           02 ERRADASO             PIC 9(04).
+           02 MSGO                 PIC X(40).
+           02 FILLER               PIC X(06) OCCURS 16.
