@@ -0,0 +1,41 @@
+      ******************************************************************
+      * DCLGEN TABLE(PLACAR)                                           *
+      *        LIBRARY(FS.FSYS004.BOOKLIB(DCLPLACAR))                  *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(DCLPLC-)                                          *
+      *        STRUCTURE(DCL-PLACAR)                                   *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE PLACAR TABLE
+           ( ID                             INTEGER NOT NULL,
+             USERID                         CHAR(8) NOT NULL,
+             INICIAIS                       CHAR(3) NOT NULL,
+             PONTUACAO                      INTEGER NOT NULL,
+             TENTATIVAS                     INTEGER NOT NULL,
+             DATA_JOGO                      DATE NOT NULL,
+             HORA_JOGO                      TIME NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE PLACAR                             *
+      ******************************************************************
+       01  DCL-PLACAR.
+      *                       ID
+           10 DCLPLC-ID            PIC S9(9) USAGE COMP.
+      *                       USERID
+           10 DCLPLC-USERID        PIC X(8).
+      *                       INICIAIS
+           10 DCLPLC-INICIAIS      PIC X(3).
+      *                       PONTUACAO
+           10 DCLPLC-PONTUACAO     PIC S9(9) USAGE COMP.
+      *                       TENTATIVAS
+           10 DCLPLC-TENTATIVAS    PIC S9(9) USAGE COMP.
+      *                       DATA_JOGO
+           10 DCLPLC-DATA-JOGO     PIC X(10).
+      *                       HORA_JOGO
+           10 DCLPLC-HORA-JOGO     PIC X(8).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7       *
+      ******************************************************************
