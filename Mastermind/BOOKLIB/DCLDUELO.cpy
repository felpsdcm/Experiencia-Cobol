@@ -0,0 +1,64 @@
+      ******************************************************************
+      * DCLGEN TABLE(JOGO_DUELO)                                       *
+      *        LIBRARY(FS.FSYS004.BOOKLIB(DCLDUELO))                   *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(DCLDU-)                                           *
+      *        STRUCTURE(DCL-JOGO-DUELO)                                *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      *                                                                *
+      * UMA LINHA POR PARTIDA DE DUELO (Y1B9) - OS DOIS TERMINAIS      *
+      * DISPUTAM A MESMA SENHA, CADA UM COM SEU PROPRIO CONTADOR DE    *
+      * TENTATIVAS E PONTUACAO, E VENCEDOR GUARDA O TERMINAL DE QUEM   *
+      * CHEGOU PRIMEIRO A 5 ACERTOS (EM BRANCO ENQUANTO NAO DECIDIDO). *
+      ******************************************************************
+           EXEC SQL DECLARE JOGO_DUELO TABLE
+           ( ID                             INTEGER NOT NULL,
+             SENHA                          CHAR(5) NOT NULL,
+             TERMINAL_1                     CHAR(4) NOT NULL,
+             USERID_1                       CHAR(8) NOT NULL,
+             TENTATIVAS_1                   INTEGER NOT NULL,
+             PONTUACAO_1                    INTEGER NOT NULL,
+             TERMINAL_2                     CHAR(4) NOT NULL,
+             USERID_2                       CHAR(8) NOT NULL,
+             TENTATIVAS_2                   INTEGER NOT NULL,
+             PONTUACAO_2                    INTEGER NOT NULL,
+             VENCEDOR                       CHAR(4) NOT NULL,
+             DATA_JOGO                      DATE NOT NULL,
+             HORA_JOGO                      TIME NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE JOGO_DUELO                         *
+      ******************************************************************
+       01  DCL-JOGO-DUELO.
+      *                       ID
+           10 DCLDU-ID              PIC S9(9) USAGE COMP.
+      *                       SENHA
+           10 DCLDU-SENHA           PIC X(5).
+      *                       TERMINAL_1
+           10 DCLDU-TERMINAL-1      PIC X(4).
+      *                       USERID_1
+           10 DCLDU-USERID-1        PIC X(8).
+      *                       TENTATIVAS_1
+           10 DCLDU-TENTATIVAS-1    PIC S9(9) USAGE COMP.
+      *                       PONTUACAO_1
+           10 DCLDU-PONTUACAO-1     PIC S9(9) USAGE COMP.
+      *                       TERMINAL_2
+           10 DCLDU-TERMINAL-2      PIC X(4).
+      *                       USERID_2
+           10 DCLDU-USERID-2        PIC X(8).
+      *                       TENTATIVAS_2
+           10 DCLDU-TENTATIVAS-2    PIC S9(9) USAGE COMP.
+      *                       PONTUACAO_2
+           10 DCLDU-PONTUACAO-2     PIC S9(9) USAGE COMP.
+      *                       VENCEDOR
+           10 DCLDU-VENCEDOR        PIC X(4).
+      *                       DATA_JOGO
+           10 DCLDU-DATA-JOGO       PIC X(10).
+      *                       HORA_JOGO
+           10 DCLDU-HORA-JOGO       PIC X(8).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 13      *
+      ******************************************************************
