@@ -0,0 +1,44 @@
+      ******************************************************************
+      * DCLGEN TABLE(HISTJOGO)                                         *
+      *        LIBRARY(FS.FSYS004.BOOKLIB(DCLHISTJ))                   *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(DCLHJ-)                                           *
+      *        STRUCTURE(DCL-HISTJOGO)                                 *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      *                                                                *
+      * UM REGISTRO POR JOGO TERMINADO (VITORIA OU DERROTA), USADO     *
+      * PELO RELATORIO ESTATISTICO DIARIO (P3O99R1).                   *
+      ******************************************************************
+           EXEC SQL DECLARE HISTJOGO TABLE
+           ( ID                             INTEGER NOT NULL,
+             USERID                         CHAR(8) NOT NULL,
+             RESULTADO                      CHAR(1) NOT NULL,
+             TENTATIVAS                     INTEGER NOT NULL,
+             PONTUACAO                      INTEGER NOT NULL,
+             DATA_JOGO                      DATE NOT NULL,
+             HORA_JOGO                      TIME NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE HISTJOGO                           *
+      ******************************************************************
+       01  DCL-HISTJOGO.
+      *                       ID
+           10 DCLHJ-ID             PIC S9(9) USAGE COMP.
+      *                       USERID
+           10 DCLHJ-USERID         PIC X(8).
+      *                       RESULTADO
+           10 DCLHJ-RESULTADO      PIC X(1).
+      *                       TENTATIVAS
+           10 DCLHJ-TENTATIVAS     PIC S9(9) USAGE COMP.
+      *                       PONTUACAO
+           10 DCLHJ-PONTUACAO      PIC S9(9) USAGE COMP.
+      *                       DATA_JOGO
+           10 DCLHJ-DATA-JOGO      PIC X(10).
+      *                       HORA_JOGO
+           10 DCLHJ-HORA-JOGO      PIC X(8).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7       *
+      ******************************************************************
