@@ -0,0 +1,14 @@
+      ******************************************************************
+      * SYMBOLIC MAP FOR MAPSET M3O99B5, MAP MAPAVIT                   *
+      * GENERATED FROM THE BMS MAPSET SOURCE BY DFHMSD/DFHMDF MACROS.  *
+      * DO NOT EDIT BY HAND - REASSEMBLE THE MAPSET AND COPY AGAIN.    *
+      ******************************************************************
+       01  MAPAVITI.
+           02 MSGI                 PIC X(40).
+           02 PONTI                PIC 9(04).
+           02 TENTI                PIC 9(04).
+
+       01  MAPAVITO REDEFINES MAPAVITI.
+           02 MSGO                 PIC X(40).
+           02 PONTO                PIC 9(04).
+           02 TENTO                PIC 9(04).
