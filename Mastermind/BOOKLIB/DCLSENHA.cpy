@@ -15,7 +15,8 @@
              LETRA_2                        CHAR(1) NOT NULL,
              LETRA_3                        CHAR(1) NOT NULL,
              LETRA_4                        CHAR(1) NOT NULL,
-             LETRA_5                        CHAR(1) NOT NULL
+             LETRA_5                        CHAR(1) NOT NULL,
+             NIVEL                          SMALLINT NOT NULL
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE SENHAS                             *
@@ -33,7 +34,12 @@
            10 DCLSNH-LETRA-4       PIC X(1).
       *                       LETRA_5
            10 DCLSNH-LETRA-5       PIC X(1).
+      *                       NIVEL
+      *                       1 = CLASSICO (5 LETRAS S/E/N/H/A, O UNICO
+      *                       NIVEL JOGAVEL POR ENQUANTO - RESERVADO PARA
+      *                       SENHAS MAIORES/ALFABETO MAIS AMPLO NO FUTURO
+           10 DCLSNH-NIVEL         PIC S9(4) USAGE COMP.
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7       *
       ******************************************************************
 
\ No newline at end of file
