@@ -0,0 +1,28 @@
+      ******************************************************************
+      * DCLGEN TABLE(SENHAS_CTRL)                                      *
+      *        LIBRARY(FS.FSYS004.BOOKLIB(DCLSCTL))                    *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(DCLSCTL-)                                         *
+      *        STRUCTURE(DCL-SENHAS-CTRL)                               *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      *                                                                *
+      * TABELA DE UMA LINHA SO COM O MAIOR ID JA GRAVADO EM SENHAS.     *
+      * MANTIDA PELA INCLUSAO/EXCLUSAO DE P3O99B7, PARA O SORTEIO DE    *
+      * SENHA EM P3O99B0 (120-SORTEIA-NOVA-SENHA) LER O LIMITE DIRETO   *
+      * DAQUI EM VEZ DE VARRER SENHAS A CADA INICIO DE JOGO.            *
+      ******************************************************************
+           EXEC SQL DECLARE SENHAS_CTRL TABLE
+           ( MAIOR_ID                       INTEGER NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE SENHAS_CTRL                        *
+      ******************************************************************
+       01  DCL-SENHAS-CTRL.
+      *                       MAIOR_ID
+           10 DCLSCTL-MAIOR-ID     PIC S9(9) USAGE COMP.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 1       *
+      ******************************************************************
