@@ -0,0 +1,19 @@
+      ******************************************************************
+      * SYMBOLIC MAP FOR MAPSET M3O99B6, MAP MAPAPLC                   *
+      * GENERATED FROM THE BMS MAPSET SOURCE BY DFHMSD/DFHMDF MACROS.  *
+      * DO NOT EDIT BY HAND - REASSEMBLE THE MAPSET AND COPY AGAIN.    *
+      ******************************************************************
+       01  MAPAPLCI.
+           02 MSGI                 PIC X(40).
+           02 PONTI                PIC 9(04).
+           02 TENTI                PIC 9(04).
+           02 INICIL               PIC S9(04) COMP.
+           02 INICIA               PIC X(01).
+           02 INICII               PIC X(03).
+
+       01  MAPAPLCO REDEFINES MAPAPLCI.
+           02 MSGO                 PIC X(40).
+           02 PONTO                PIC 9(04).
+           02 TENTO                PIC 9(04).
+           02 FILLER               PIC X(03).
+           02 INICIO               PIC X(03).
