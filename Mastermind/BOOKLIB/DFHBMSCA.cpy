@@ -0,0 +1,29 @@
+      ******************************************************************
+      * DFHBMSCA - CICS SUPPLIED COPYBOOK                              *
+      * BMS FIELD ATTRIBUTE AND COLOUR CONSTANTS                       *
+      * STANDARD CICS-SUPPLIED MEMBER, KEPT LOCALLY SO IT CAN BE       *
+      * RESOLVED BY A COMPILE THAT DOES NOT HAVE CICS INSTALLED.       *
+      ******************************************************************
+       01  DFHBMSCA.
+           02  DFHBMPEM   PIC X(01) VALUE ' '.
+           02  DFHBMPRF   PIC X(01) VALUE '('.
+           02  DFHBMASK   PIC X(01) VALUE ')'.
+           02  DFHBMUNP   PIC X(01) VALUE '@'.
+           02  DFHBMUNN   PIC X(01) VALUE '&'.
+           02  DFHBMPRO   PIC X(01) VALUE '-'.
+           02  DFHBMASF   PIC X(01) VALUE '.'.
+           02  DFHBMASB   PIC X(01) VALUE '<'.
+           02  DFHBMBRY   PIC X(01) VALUE 'H'.
+      * EXTENDED COLOUR ATTRIBUTES, USED AS FIELD-COLOUR LITERALS
+      * BY THE SYMBOLIC MAPS (TENT1C THRU TENT16C). ONE-BYTE CODES,
+      * AS SUPPLIED BY THE REAL CICS DFHBMSCA.
+           02  DFHBLUE    PIC X(01) VALUE X'F1'.
+           02  DFHRED     PIC X(01) VALUE X'F2'.
+           02  DFHPINK    PIC X(01) VALUE X'F3'.
+           02  DFHGREEN   PIC X(01) VALUE X'F4'.
+           02  DFHTURQ    PIC X(01) VALUE X'F5'.
+           02  DFHYELLO   PIC X(01) VALUE X'F6'.
+           02  DFHNEUTR   PIC X(01) VALUE X'F7'.
+           02  DFHBMEOF   PIC X(01) VALUE ';'.
+           02  DFHBMBLC   PIC X(01) VALUE ' '.
+           02  DFHBMDAR   PIC X(01) VALUE '%'.
