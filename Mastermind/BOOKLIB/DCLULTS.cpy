@@ -0,0 +1,34 @@
+      ******************************************************************
+      * DCLGEN TABLE(ULTIMA_SENHA)                                     *
+      *        LIBRARY(FS.FSYS004.BOOKLIB(DCLULTS))                    *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(DCLUS-)                                           *
+      *        STRUCTURE(DCL-ULTIMA-SENHA)                              *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      *                                                                *
+      * UMA LINHA POR TERMINAL COM O ID DA ULTIMA SENHA SORTEADA PARA  *
+      * ELE (Y1B0) - 120-SORTEIA-NOVA-SENHA EVITA SORTEAR O MESMO ID   *
+      * DE NOVO NO JOGO SEGUINTE, PARA O JOGADOR NAO CAIR DUAS VEZES   *
+      * SEGUIDAS NA MESMA SENHA.                                       *
+      ******************************************************************
+           EXEC SQL DECLARE ULTIMA_SENHA TABLE
+           ( TERMINAL                       CHAR(4) NOT NULL,
+             USERID                         CHAR(8) NOT NULL,
+             SENHA_ID                       INTEGER NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE ULTIMA_SENHA                       *
+      ******************************************************************
+       01  DCL-ULTIMA-SENHA.
+      *                       TERMINAL
+           10 DCLUS-TERMINAL       PIC X(4).
+      *                       USERID
+           10 DCLUS-USERID         PIC X(8).
+      *                       SENHA_ID
+           10 DCLUS-SENHA-ID       PIC S9(9) USAGE COMP.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 3       *
+      ******************************************************************
