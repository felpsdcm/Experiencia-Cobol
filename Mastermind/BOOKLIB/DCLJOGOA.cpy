@@ -0,0 +1,49 @@
+      ******************************************************************
+      * DCLGEN TABLE(JOGO_ATIVO)                                       *
+      *        LIBRARY(FS.FSYS004.BOOKLIB(DCLJOGOA))                   *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(DCLJA-)                                           *
+      *        STRUCTURE(DCL-JOGO-ATIVO)                                *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      *                                                                *
+      * UMA LINHA POR TERMINAL COM JOGO EM ANDAMENTO (Y1B0) - PERMITE  *
+      * RETOMAR O JOGO SE A SESSAO CAIR ANTES DE UMA VITORIA/DERROTA.  *
+      * HISTORICO GUARDA ATE 16 TENTATIVAS DE 5 LETRAS CADA, PARA      *
+      * RECONSTRUIR A TELA QUANDO O JOGO E RETOMADO.                   *
+      ******************************************************************
+           EXEC SQL DECLARE JOGO_ATIVO TABLE
+           ( TERMINAL                       CHAR(4) NOT NULL,
+             USERID                         CHAR(8) NOT NULL,
+             SENHA                          CHAR(5) NOT NULL,
+             TENTATIVAS                     INTEGER NOT NULL,
+             PONTUACAO                      INTEGER NOT NULL,
+             HISTORICO                      CHAR(80) NOT NULL,
+             DATA_JOGO                      DATE NOT NULL,
+             HORA_JOGO                      TIME NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE JOGO_ATIVO                         *
+      ******************************************************************
+       01  DCL-JOGO-ATIVO.
+      *                       TERMINAL
+           10 DCLJA-TERMINAL       PIC X(4).
+      *                       USERID
+           10 DCLJA-USERID         PIC X(8).
+      *                       SENHA
+           10 DCLJA-SENHA          PIC X(5).
+      *                       TENTATIVAS
+           10 DCLJA-TENTATIVAS     PIC S9(9) USAGE COMP.
+      *                       PONTUACAO
+           10 DCLJA-PONTUACAO      PIC S9(9) USAGE COMP.
+      *                       HISTORICO
+           10 DCLJA-HISTORICO      PIC X(80).
+      *                       DATA_JOGO
+           10 DCLJA-DATA-JOGO      PIC X(10).
+      *                       HORA_JOGO
+           10 DCLJA-HORA-JOGO      PIC X(8).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 8       *
+      ******************************************************************
