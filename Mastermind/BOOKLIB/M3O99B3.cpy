@@ -0,0 +1,16 @@
+      ******************************************************************
+      * SYMBOLIC MAP FOR MAPSET M3O99B3, MAP MAPATUT                   *
+      * GENERATED FROM THE BMS MAPSET SOURCE BY DFHMSD/DFHMDF MACROS.  *
+      * DO NOT EDIT BY HAND - REASSEMBLE THE MAPSET AND COPY AGAIN.    *
+      ******************************************************************
+       01  MAPATUTI.
+           02 TERMI                PIC X(04).
+           02 DATAI                PIC X(10).
+           02 HORAI                PIC X(08).
+           02 MSGI                 PIC X(40).
+
+       01  MAPATUTO REDEFINES MAPATUTI.
+           02 TERMO                PIC X(04).
+           02 DATAO                PIC X(10).
+           02 HORAO                PIC X(08).
+           02 MSGO                 PIC X(40).
