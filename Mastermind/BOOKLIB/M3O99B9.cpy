@@ -0,0 +1,57 @@
+      ******************************************************************
+      * SYMBOLIC MAP FOR MAPSET M3O99B9, MAP MAPADUE                   *
+      * TELA DO MODO DUELO (DOIS TERMINAIS CONTRA A MESMA SENHA).      *
+      * GENERATED FROM THE BMS MAPSET SOURCE BY DFHMSD/DFHMDF MACROS.  *
+      * DO NOT EDIT BY HAND - REASSEMBLE THE MAPSET AND COPY AGAIN.    *
+      ******************************************************************
+       01  MAPADUEI.
+           02 TERMI                PIC X(04).
+           02 TRANSI               PIC X(04).
+           02 TASKI                PIC 9(07).
+           02 FASEI                PIC X(01).
+           02 DATAI                PIC X(10).
+           02 HORAI                PIC X(08).
+           02 IDL                  PIC S9(04) COMP.
+           02 IDA                  PIC X(01).
+           02 IDI                  PIC 9(09).
+           02 LETRA1L              PIC S9(04) COMP.
+           02 LETRA1A              PIC X(01).
+           02 LETRA1I              PIC X(01).
+           02 LETRA2L              PIC S9(04) COMP.
+           02 LETRA2A              PIC X(01).
+           02 LETRA2I              PIC X(01).
+           02 LETRA3L              PIC S9(04) COMP.
+           02 LETRA3A              PIC X(01).
+           02 LETRA3I              PIC X(01).
+           02 LETRA4L              PIC S9(04) COMP.
+           02 LETRA4A              PIC X(01).
+           02 LETRA4I              PIC X(01).
+           02 LETRA5L              PIC S9(04) COMP.
+           02 LETRA5A              PIC X(01).
+           02 LETRA5I              PIC X(01).
+           02 CERTASI              PIC 9(04).
+           02 ERRADASI             PIC 9(04).
+           02 MSGI                 PIC X(40).
+      * CONTO, PONTO, CONTADVO, PONTADVO E VENCO NAO TEM CONTRAPARTIDA
+      * NO LADO DE ENTRADA (SAO CAMPOS SO DE SAIDA) - FILLER SO PARA O
+      * LADO I TER O MESMO TAMANHO TOTAL DO LADO O.
+           02 FILLER               PIC X(20).
+
+       01  MAPADUEO REDEFINES MAPADUEI.
+           02 TERMO                PIC X(04).
+           02 TRANSO               PIC X(04).
+           02 TASKO                PIC 9(07).
+           02 FASEO                PIC X(01).
+           02 DATAO                PIC X(10).
+           02 HORAO                PIC X(08).
+           02 FILLER               PIC X(03).
+           02 IDO                  PIC 9(09).
+           02 FILLER               PIC X(04) OCCURS 5.
+           02 CERTASO              PIC 9(04).
+           02 ERRADASO             PIC 9(04).
+           02 MSGO                 PIC X(40).
+           02 CONTO                PIC 9(04).
+           02 PONTO                PIC 9(04).
+           02 CONTADVO             PIC 9(04).
+           02 PONTADVO             PIC 9(04).
+           02 VENCO                PIC X(04).
