@@ -0,0 +1,41 @@
+//P3O99R2 JOB (ACCTNO),'BACKUP NOTURNO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* BACKUP NOTURNO DE SENHAS E DAS TABELAS DE HISTORICO DO JOGO
+//* Y1B0 (PLACAR, HISTJOGO, JOGO_ATIVO, AUDITORIA, ULTIMA_SENHA)
+//* PARA ARQUIVOS SEQUENCIAIS, COM CONFERENCIA DE CONTAGEM CONTRA
+//* O CATALOGO DO DB2 IMPRESSA EM SYSTSPRT.
+//*--------------------------------------------------------------*
+//PASSO010 EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD  DSN=FS.FSYS004.LOADLIB,DISP=SHR
+//         DD  DSN=DSN.DSN110.SDSNLOAD,DISP=SHR
+//SYSTSPRT DD  SYSOUT=*
+//SYSTSIN  DD  *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(P3O99R2) PLAN(P3O99R2P) LIB('FS.FSYS004.LOADLIB')
+  END
+//SENHAEXT DD  DSN=FS.FSYS004.BCKP.Y1B0.SENHAS.D&YYMMDD,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//PLACAEXT DD  DSN=FS.FSYS004.BCKP.Y1B0.PLACAR.D&YYMMDD,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//HISTJEXT DD  DSN=FS.FSYS004.BCKP.Y1B0.HISTJOGO.D&YYMMDD,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//JOGOAEXT DD  DSN=FS.FSYS004.BCKP.Y1B0.JOGOATIV.D&YYMMDD,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=150,BLKSIZE=0)
+//AUDITEXT DD  DSN=FS.FSYS004.BCKP.Y1B0.AUDITORI.D&YYMMDD,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(20,20),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//ULTSEEXT DD  DSN=FS.FSYS004.BCKP.Y1B0.ULTSENHA.D&YYMMDD,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSUDUMP DD  SYSOUT=*
