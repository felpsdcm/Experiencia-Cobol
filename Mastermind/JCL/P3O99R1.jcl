@@ -0,0 +1,19 @@
+//P3O99R1 JOB (ACCTNO),'RELATORIO DIARIO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RELATORIO ESTATISTICO DIARIO DO JOGO Y1B0 (VITORIAS, DERROTAS,
+//* MEDIA DE TENTATIVAS E PLACAR DO DIA). LE HISTJOGO E PLACAR.
+//*--------------------------------------------------------------*
+//PASSO010 EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD  DSN=FS.FSYS004.LOADLIB,DISP=SHR
+//         DD  DSN=DSN.DSN110.SDSNLOAD,DISP=SHR
+//SYSTSPRT DD  SYSOUT=*
+//SYSTSIN  DD  *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(P3O99R1) PLAN(P3O99R1P) LIB('FS.FSYS004.LOADLIB')
+  END
+//RELATOR  DD  DSN=FS.FSYS004.RELAT.Y1B0.D&YYMMDD,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSUDUMP DD  SYSOUT=*
